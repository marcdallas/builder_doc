@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SITE100.
+      /
+      ***********************
+      * This program maintains SITELKUP, the site-reference file
+      * that replaces the hardcoded LDA-COURNON/LDA-TOURS/LDA-EMER/
+      * LDA-BLANQ 88-levels carried on WKLDA's LDA-NOMSOC, so a new
+      * or renamed site is added through data entry against SITEMNTX
+      * rather than a program change.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  SITELKUP
+                   ASSIGN       TO DATABASE-SITELKUP
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF SITE-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  SITEMNTX
+                   ASSIGN       TO DATABASE-SITEMNTX
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFSIT
+                   ASSIGN       TO PRINTER-BPFSIT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  SITELKUP  LABEL RECORD STANDARD.
+       01  SITE-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF SITELKUP.
+      *
+       FD  SITEMNTX  LABEL RECORD STANDARD.
+       01  MNT-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF SITEMNTX.
+      *
+      ****************************************************************
+      **** BEFORE/AFTER LISTING OF EVERY SITE ADDED OR CHANGED
+      ****************************************************************
+       FD  BPFSIT  LABEL RECORD STANDARD.
+       01  BPFSIT-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFSIT-COD         PIC X(3).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFSIT-TAG         PIC X(7).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFSIT-NOM         PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFSIT-TRIG        PIC X(3).
+      *
+       01  BPFSIT-TOTALS REDEFINES BPFSIT-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFSIT-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "AJT=".
+           05  BPFSIT-TOT-AJT     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "MAJ=".
+           05  BPFSIT-TOT-MAJ     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "REJ=".
+           05  BPFSIT-TOT-REJ     PIC Z(5)9.
+           05  FILLER             PIC X(7).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-AJT           PIC 9(6) VALUE ZERO.
+       77  CPT-MAJ           PIC 9(6) VALUE ZERO.
+       77  CPT-REJ           PIC 9(6) VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+       01  DATE-JOUR   VALUE SPACES.
+           05  AN          PIC XX.
+           05  MOI         PIC XX.
+           05  JOUR        PIC XX.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   DATE-JOUR  FROM  DATE.
+      *
+           OPEN INPUT  SITEMNTX.
+           OPEN I-O    SITELKUP.
+           OPEN OUTPUT BPFSIT.
+      *
+           MOVE "00" TO WS-END.
+      *
+           READ SITEMNTX NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+      *
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  SITELKUP
+                  SITEMNTX
+                  BPFSIT.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           IF WS-END = "00" THEN
+      *
+           ADD 1 TO CPT-LUS
+           PERFORM MISE-A-JOUR.
+      *
+       READ-NEXT.
+           READ SITEMNTX NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   END-RECORD.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* AJOUT OU MISE A JOUR D'UN SITE DANS SITELKUP
+      ****************************************************************
+      /
+       MISE-A-JOUR SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+      *
+           MOVE MNT-COD TO SITE-COD OF SITE-ENR-DDS.
+           READ SITELKUP INVALID KEY
+                PERFORM CREE-SITE
+                GO  TO  END-RECORD.
+      *
+           MOVE MNT-NOM  TO SITE-NOM  OF SITE-ENR-DDS.
+           MOVE MNT-TRIG TO SITE-TRIG OF SITE-ENR-DDS.
+      *
+           REWRITE SITE-ENR-DDS INVALID KEY
+                GO  TO  END-RECORD.
+      *
+           ADD 1 TO CPT-MAJ.
+           MOVE "CHANGED" TO BPFSIT-TAG.
+           PERFORM EDITION-BPFSIT.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* CREATION D'UN NOUVEAU SITE
+      ****************************************************************
+      /
+       CREE-SITE SECTION.
+      ***************************
+      /
+       CREE-SITE-DEB.
+           MOVE MNT-COD  TO SITE-COD  OF SITE-ENR-DDS.
+           MOVE MNT-NOM  TO SITE-NOM  OF SITE-ENR-DDS.
+           MOVE MNT-TRIG TO SITE-TRIG OF SITE-ENR-DDS.
+      *
+           WRITE SITE-ENR-DDS INVALID KEY
+                ADD 1 TO CPT-REJ
+                GO  TO  END-RECORD.
+      *
+           ADD 1 TO CPT-AJT.
+           MOVE "ADDED"   TO BPFSIT-TAG.
+           PERFORM EDITION-BPFSIT.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* EDITION DE LA LIGNE DE CONTROLE AVANT/APRES
+      ****************************************************************
+      /
+       EDITION-BPFSIT.
+           MOVE MNT-COD    TO BPFSIT-COD.
+           MOVE MNT-NOM    TO BPFSIT-NOM.
+           MOVE MNT-TRIG   TO BPFSIT-TRIG.
+           WRITE BPFSIT-ENR.
+      /
+      ****************************************************************
+      ******* ECRITURE DE LA LIGNE DE TOTAUX DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFSIT-TOT-LUS.
+           MOVE CPT-AJT TO BPFSIT-TOT-AJT.
+           MOVE CPT-MAJ TO BPFSIT-TOT-MAJ.
+           MOVE CPT-REJ TO BPFSIT-TOT-REJ.
+           WRITE BPFSIT-TOTALS.
+      /
