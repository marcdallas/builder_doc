@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BPFSK100.
+      /
+      ***********************
+      * This program browses BPFSK (the scheduling/promo file
+      * date-stamped by SRAFSK2O) for the SKAAM/SKMMM/SKJJM date
+      * range carried on BPFSKPRM, so operations can confirm a
+      * record actually landed with the date expected instead of
+      * only finding out it's wrong from a downstream symptom.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  BPFSK
+                   ASSIGN       TO DATABASE-BPFSK
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFSKPRM
+                   ASSIGN       TO DATABASE-BPFSKPRM
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFLST
+                   ASSIGN       TO PRINTER-BPFLST
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  BPFSK  LABEL RECORD STANDARD.
+       01  SK-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF BPFSK.
+      *
+       FD  BPFSKPRM  LABEL RECORD STANDARD.
+       01  PRM-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF BPFSKPRM.
+      *
+      ****************************************************************
+      **** BPFSK BROWSE LISTING
+      ****************************************************************
+       FD  BPFLST  LABEL RECORD STANDARD.
+       01  BPFLST-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFLST-CLE         PIC X(10).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFLST-LIB         PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFLST-AA          PIC 9(4).
+           05  FILLER             PIC X(1)  VALUE "/".
+           05  BPFLST-MM          PIC 99.
+           05  FILLER             PIC X(1)  VALUE "/".
+           05  BPFLST-JJ          PIC 99.
+      *
+       01  BPFLST-TOTALS REDEFINES BPFLST-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFLST-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  FILLER             PIC X(4)  VALUE "RET=".
+           05  BPFLST-TOT-RET     PIC Z(5)9.
+           05  FILLER             PIC X(22).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-RET           PIC 9(6) VALUE ZERO.
+      *
+       77  WS-SK-SERIAL           PIC 9(8).
+       77  WS-DEB-SERIAL          PIC 9(8).
+       77  WS-FIN-SERIAL          PIC 9(8).
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           OPEN INPUT  BPFSKPRM.
+      *
+           READ BPFSKPRM NEXT AT END
+                GO  TO   NO-PARM.
+           PERFORM CALCULE-BORNES.
+           CLOSE BPFSKPRM.
+      *
+           OPEN INPUT  BPFSK.
+           OPEN OUTPUT BPFLST.
+      *
+           MOVE "00" TO WS-END.
+      *
+           READ BPFSK NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  BPFSK
+                  BPFLST.
+      *
+           STOP    RUN.
+      *
+       NO-PARM.
+           CLOSE BPFSKPRM.
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+      ****************************************************************
+      ******* CALCUL DES BORNES DE LA PERIODE DEMANDEE
+      ****************************************************************
+      /
+       CALCULE-BORNES.
+           COMPUTE WS-DEB-SERIAL =
+                   (PRM-DT-DEB-AA * 10000) +
+                   (PRM-DT-DEB-MM * 100)   +
+                    PRM-DT-DEB-JJ.
+      *
+           COMPUTE WS-FIN-SERIAL =
+                   (PRM-DT-FIN-AA * 10000) +
+                   (PRM-DT-FIN-MM * 100)   +
+                    PRM-DT-FIN-JJ.
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           ADD 1 TO CPT-LUS.
+      *
+           COMPUTE WS-SK-SERIAL =
+                   (SKAAM OF SK-ENR-DDS * 10000) +
+                   (SKMMM OF SK-ENR-DDS * 100)   +
+                    SKJJM OF SK-ENR-DDS.
+      *
+           IF WS-SK-SERIAL IS NOT LESS THAN WS-DEB-SERIAL
+              AND WS-SK-SERIAL IS NOT GREATER THAN WS-FIN-SERIAL
+              ADD 1 TO CPT-RET
+              PERFORM EDITION-BPFLST
+           END-IF.
+      *
+       READ-NEXT.
+           READ BPFSK NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   END-RECORD.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE LIGNE DU RAPPORT BPFSK
+      ****************************************************************
+      /
+       EDITION-BPFLST.
+           MOVE SK-CLE OF SK-ENR-DDS   TO  BPFLST-CLE.
+           MOVE SK-LIB OF SK-ENR-DDS   TO  BPFLST-LIB.
+           MOVE SKAAM  OF SK-ENR-DDS   TO  BPFLST-AA.
+           MOVE SKMMM  OF SK-ENR-DDS   TO  BPFLST-MM.
+           MOVE SKJJM  OF SK-ENR-DDS   TO  BPFLST-JJ.
+           WRITE BPFLST-ENR.
+      /
+      ****************************************************************
+      ******* ECRITURE DU TOTAL DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFLST-TOT-LUS.
+           MOVE CPT-RET TO BPFLST-TOT-RET.
+           WRITE BPFLST-TOTALS.
+      /
