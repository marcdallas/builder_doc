@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ART130.
+      /
+      ***********************
+      * ARTICLE, ARTINFO, and ARTIPROV are all declared elsewhere
+      * with COPY DDS-ALL-FORMAT OF <file>, so their field layouts
+      * live entirely in externally described DDS and aren't visible
+      * to anyone without a compile listing. This program browses
+      * whichever one of the three is named on ART130PRM and prints
+      * every field on the record(s) found for the requested ARTIID,
+      * so operations can check what's actually on a record without
+      * asking a programmer to pull up field names for them.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ART130PRM
+                   ASSIGN       TO DATABASE-ART130PRM
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTICLE
+                   ASSIGN       TO DATABASE-ARTICLE1
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF ART-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTINFO
+                   ASSIGN       TO DATABASE-ARTIINF
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF INFO-ENR-DDS
+                   WITH DUPLICATES
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTIPROV
+                   ASSIGN       TO DATABASE-ARTIPROV
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF PROV-ENR-DDS
+                   WITH DUPLICATES
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFDMP
+                   ASSIGN       TO PRINTER-BPFDMP
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  ART130PRM  LABEL RECORD STANDARD.
+       01  PRM-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ART130PRM.
+      *
+       FD  ARTICLE   LABEL RECORD STANDARD.
+       01  ART-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTICLE1.
+      *
+       FD  ARTINFO   LABEL RECORD STANDARD.
+       01  INFO-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTIINF.
+      *
+       FD  ARTIPROV   LABEL RECORD STANDARD.
+       01  PROV-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTIPROV.
+      *
+      ****************************************************************
+      **** FIELD-BY-FIELD DUMP OF THE RECORD(S) FOUND FOR THE KEY -
+      **** ONE LINE PER FIELD, PRECEDED BY A HEADER LINE PER RECORD,
+      **** SO A NEW FIELD ADDED TO A MASTER LATER JUST NEEDS ONE MORE
+      **** WRITE IN THE MATCHING BROWSE PARAGRAPH BELOW
+      ****************************************************************
+       FD  BPFDMP  LABEL RECORD STANDARD.
+       01  BPFDMP-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFDMP-FLD         PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFDMP-VAL         PIC X(40).
+      *
+       01  BPFDMP-HDR REDEFINES BPFDMP-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(7)  VALUE "RECORD ".
+           05  FILLER             PIC X(7)  VALUE "ARTIID=".
+           05  BPFDMP-HDR-ARTIID  PIC X(15).
+           05  FILLER             PIC X(33).
+      *
+       01  BPFDMP-TOTALS REDEFINES BPFDMP-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFDMP-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(42).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  WS-DMP-EOF             PIC X    VALUE "N".
+       77  WS-MSG                 PIC X(30).
+       77  WS-CUR-ARTIID          PIC X(15).
+      *
+      ***** EDIT FIELDS USED TO DISPLAY THE COMP-3 QUANTITY/PRICE
+      ***** FIELDS SHARED BY ARTICLE AND ARTIPROV - SAME WIDTH AS
+      ***** ART110'S BPFMNT REPORT FIELDS
+       77  WS-EDIT-QT             PIC -(7)9,999.
+       77  WS-EDIT-PR             PIC -(5)9,999.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           OPEN INPUT  ART130PRM.
+           OPEN INPUT  ARTICLE
+                       ARTINFO
+                       ARTIPROV.
+           OPEN OUTPUT BPFDMP.
+      *
+           READ ART130PRM NEXT AT END
+                MOVE "NO PARAMETER RECORD SUPPLIED " TO WS-MSG
+                PERFORM EDITION-MSG
+                GO  TO     VIDE.
+      *
+           IF PRM-FILE = "ARTICLE "
+              PERFORM BROWSE-ARTICLE
+           ELSE
+           IF PRM-FILE = "ARTINFO "
+              PERFORM BROWSE-ARTINFO
+           ELSE
+           IF PRM-FILE = "ARTIPROV"
+              PERFORM BROWSE-ARTIPROV
+           ELSE
+              MOVE "UNKNOWN FILE NAME ON PARAMETER" TO WS-MSG
+              PERFORM EDITION-MSG
+           END-IF
+           END-IF
+           END-IF.
+      *
+       VIDE.
+      *
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  ART130PRM
+                  ARTICLE
+                  ARTINFO
+                  ARTIPROV
+                  BPFDMP.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+      ****************************************************************
+      ******* DUMP DE L'ENREGISTREMENT ARTICLE POUR LA CLE DEMANDEE
+      ****************************************************************
+      /
+       BROWSE-ARTICLE SECTION.
+      ***************************
+      /
+       BROWSE-ARTICLE-DEB.
+           MOVE PRM-ARTIID TO  ARTIID OF ART-ENR-DDS.
+           READ ARTICLE INVALID KEY
+                MOVE "ARTICLE NOT FOUND FOR KEY     " TO WS-MSG
+                PERFORM EDITION-MSG
+                GO  TO     END-RECORD.
+      *
+           ADD 1 TO CPT-LUS.
+           MOVE ARTIID OF ART-ENR-DDS TO WS-CUR-ARTIID.
+           PERFORM EDITION-HDR.
+      *
+           MOVE "ARTIID"       TO BPFDMP-FLD.
+           MOVE ARTIID OF ART-ENR-DDS TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+           MOVE "ART-LIB"      TO BPFDMP-FLD.
+           MOVE ART-LIB OF ART-ENR-DDS TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+           MOVE "ART-QT-MINI"  TO BPFDMP-FLD.
+           MOVE ART-QT-MINI OF ART-ENR-DDS TO WS-EDIT-QT.
+           MOVE WS-EDIT-QT     TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+           MOVE "ART-QT-MAXI"  TO BPFDMP-FLD.
+           MOVE ART-QT-MAXI OF ART-ENR-DDS TO WS-EDIT-QT.
+           MOVE WS-EDIT-QT     TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+           MOVE "ART-PR-MINI"  TO BPFDMP-FLD.
+           MOVE ART-PR-MINI OF ART-ENR-DDS TO WS-EDIT-PR.
+           MOVE WS-EDIT-PR     TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+           MOVE "ART-PR-MAXI"  TO BPFDMP-FLD.
+           MOVE ART-PR-MAXI OF ART-ENR-DDS TO WS-EDIT-PR.
+           MOVE WS-EDIT-PR     TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+           MOVE "ART-UM"       TO BPFDMP-FLD.
+           MOVE ART-UM OF ART-ENR-DDS TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+           MOVE "ART-DEV"      TO BPFDMP-FLD.
+           MOVE ART-DEV OF ART-ENR-DDS TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* DUMP DE TOUTES LES VERSIONS ARTINFO POUR LA CLE DEMANDEE
+      ****************************************************************
+      /
+       BROWSE-ARTINFO SECTION.
+      ***************************
+      /
+       BROWSE-ARTINFO-DEB.
+           MOVE PRM-ARTIID TO  ARTIID OF INFO-ENR-DDS.
+           START ARTINFO KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF INFO-ENR-DDS
+                 INVALID KEY
+                 MOVE "ARTINFO NOT FOUND FOR KEY     " TO WS-MSG
+                 PERFORM EDITION-MSG
+                 GO  TO     END-RECORD.
+      *
+           MOVE "N" TO WS-DMP-EOF.
+           PERFORM ARTINFO-DMP-SUIVANT UNTIL WS-DMP-EOF = "Y".
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ***** LOOP WORKER FOR THE PERFORM ... UNTIL ABOVE - EVERY EXIT
+      ***** PATH FALLS OFF THE BOTTOM OF THIS PARAGRAPH RATHER THAN
+      ***** GOTO'ING TO A SIBLING, SO CONTROL ALWAYS RETURNS TO THE
+      ***** LOOP'S PERFORM, NEVER PAST IT
+       ARTINFO-DMP-SUIVANT.
+           READ ARTINFO NEXT AT END
+                MOVE "Y" TO WS-DMP-EOF
+           END-READ.
+      *
+           IF WS-DMP-EOF NOT = "Y"
+              IF ARTIID OF INFO-ENR-DDS NOT = PRM-ARTIID
+                 MOVE "Y" TO WS-DMP-EOF
+              ELSE
+                 ADD 1 TO CPT-LUS
+                 MOVE ARTIID OF INFO-ENR-DDS TO WS-CUR-ARTIID
+                 PERFORM EDITION-HDR
+      *
+                 MOVE "ARTIID"       TO BPFDMP-FLD
+                 MOVE ARTIID OF INFO-ENR-DDS TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "INFO-LIB"     TO BPFDMP-FLD
+                 MOVE INFO-LIB OF INFO-ENR-DDS TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "INFO-EFFDT"   TO BPFDMP-FLD
+                 MOVE INFO-EFFDT OF INFO-ENR-DDS TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+              END-IF
+           END-IF.
+      /
+      ****************************************************************
+      ******* DUMP DE TOUS LES FOURNISSEURS ARTIPROV POUR LA CLE
+      ****************************************************************
+      /
+       BROWSE-ARTIPROV SECTION.
+      ***************************
+      /
+       BROWSE-ARTIPROV-DEB.
+           MOVE PRM-ARTIID TO  ARTIID OF PROV-ENR-DDS.
+           START ARTIPROV KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF PROV-ENR-DDS
+                 INVALID KEY
+                 MOVE "ARTIPROV NOT FOUND FOR KEY    " TO WS-MSG
+                 PERFORM EDITION-MSG
+                 GO  TO     END-RECORD.
+      *
+           MOVE "N" TO WS-DMP-EOF.
+           PERFORM ARTIPROV-DMP-SUIVANT UNTIL WS-DMP-EOF = "Y".
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ***** LOOP WORKER FOR THE PERFORM ... UNTIL ABOVE - EVERY EXIT
+      ***** PATH FALLS OFF THE BOTTOM OF THIS PARAGRAPH RATHER THAN
+      ***** GOTO'ING TO A SIBLING, SO CONTROL ALWAYS RETURNS TO THE
+      ***** LOOP'S PERFORM, NEVER PAST IT
+       ARTIPROV-DMP-SUIVANT.
+           READ ARTIPROV NEXT AT END
+                MOVE "Y" TO WS-DMP-EOF
+           END-READ.
+      *
+           IF WS-DMP-EOF NOT = "Y"
+              IF ARTIID OF PROV-ENR-DDS NOT = PRM-ARTIID
+                 MOVE "Y" TO WS-DMP-EOF
+              ELSE
+                 ADD 1 TO CPT-LUS
+                 MOVE ARTIID OF PROV-ENR-DDS TO WS-CUR-ARTIID
+                 PERFORM EDITION-HDR
+      *
+                 MOVE "ARTIID"       TO BPFDMP-FLD
+                 MOVE ARTIID OF PROV-ENR-DDS TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "PROV-ID"      TO BPFDMP-FLD
+                 MOVE PROV-ID OF PROV-ENR-DDS TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "PROV-QT-MINI" TO BPFDMP-FLD
+                 MOVE PROV-QT-MINI OF PROV-ENR-DDS TO WS-EDIT-QT
+                 MOVE WS-EDIT-QT     TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "PROV-QT-MAXI" TO BPFDMP-FLD
+                 MOVE PROV-QT-MAXI OF PROV-ENR-DDS TO WS-EDIT-QT
+                 MOVE WS-EDIT-QT     TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "PROV-PR-MINI" TO BPFDMP-FLD
+                 MOVE PROV-PR-MINI OF PROV-ENR-DDS TO WS-EDIT-PR
+                 MOVE WS-EDIT-PR     TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "PROV-PR-MAXI" TO BPFDMP-FLD
+                 MOVE PROV-PR-MAXI OF PROV-ENR-DDS TO WS-EDIT-PR
+                 MOVE WS-EDIT-PR     TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "PROV-UM"      TO BPFDMP-FLD
+                 MOVE PROV-UM OF PROV-ENR-DDS TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+                 MOVE "PROV-DEV"     TO BPFDMP-FLD
+                 MOVE PROV-DEV OF PROV-ENR-DDS TO BPFDMP-VAL
+                 WRITE BPFDMP-ENR
+              END-IF
+           END-IF.
+      /
+      ****************************************************************
+      ******* ECRITURE DE L'EN-TETE D'UN ENREGISTREMENT SUR LE DUMP
+      ****************************************************************
+      /
+       EDITION-HDR.
+           MOVE WS-CUR-ARTIID TO BPFDMP-HDR-ARTIID.
+           WRITE BPFDMP-HDR.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE LIGNE DE STATUT/ERREUR SUR LE DUMP
+      ****************************************************************
+      /
+       EDITION-MSG.
+           MOVE "STATUS"  TO BPFDMP-FLD.
+           MOVE WS-MSG    TO BPFDMP-VAL.
+           WRITE BPFDMP-ENR.
+      /
+      ****************************************************************
+      ******* ECRITURE DE LA LIGNE DE TOTAUX DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFDMP-TOT-LUS.
+           WRITE BPFDMP-TOTALS.
+      /
