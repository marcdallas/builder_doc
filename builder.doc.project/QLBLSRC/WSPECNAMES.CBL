@@ -0,0 +1,15 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . WSPECNAMES                    *
+      * COPY TYPE..................: . SPECIAL-NAMES PARAGRAPH       *
+      * FUNCTION...................: . COMMON SPECIAL-NAMES ENTRIES  *
+      *         .                      SHARED BY ALL PROGRAMS        *
+      * OTHER COPIES REQUIRED......: .                               *
+      *         .                                                    *
+      * COPY LOCATION..............: . CONFIGURATION SECTION         *
+      *         .                      (REPLACES SPECIAL-NAMES.)     *
+      *                                                              *
+      ****************************************************************
+       SPECIAL-NAMES.
+           ALPHABET INTERNAL-STD IS STANDARD-1.
