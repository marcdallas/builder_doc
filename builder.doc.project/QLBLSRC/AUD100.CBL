@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUD100.
+      /
+      ***********************
+      * This program lists the AUDFIL job/user audit trail written
+      * by LDAAUDIT, so operations can answer "who ran job X on a
+      * given date" without digging through the system job logs.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  AUDFIL
+                   ASSIGN       TO DATABASE-AUDFIL
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  AUDPRM
+                   ASSIGN       TO DATABASE-AUDPRM
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFAUD
+                   ASSIGN       TO PRINTER-BPFAUD
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  AUDFIL  LABEL RECORD STANDARD.
+       01  AUDFIL-ENR.
+           05  FILLER             PIC X(1).
+           05  AUDFIL-PGM         PIC X(10).
+           05  FILLER             PIC X(1).
+           05  AUDFIL-JOB         PIC X(10).
+           05  FILLER             PIC X(1).
+           05  AUDFIL-USER        PIC X(10).
+           05  FILLER             PIC X(1).
+           05  AUDFIL-NBR         PIC X(6).
+           05  FILLER             PIC X(1).
+           05  AUDFIL-DT-AN       PIC X(2).
+           05  AUDFIL-DT-MOIS     PIC X(2).
+           05  AUDFIL-DT-QQQ      PIC X(3).
+      *
+       FD  AUDPRM  LABEL RECORD STANDARD.
+       01  PRM-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF AUDPRM.
+      *
+      ****************************************************************
+      **** AUDIT INQUIRY REPORT
+      ****************************************************************
+       FD  BPFAUD  LABEL RECORD STANDARD.
+       01  BPFAUD-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFAUD-PGM         PIC X(10).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFAUD-JOB         PIC X(10).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFAUD-USER        PIC X(10).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFAUD-NBR         PIC X(6).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFAUD-DATE        PIC X(8).
+      *
+       01  BPFAUD-TOTALS REDEFINES BPFAUD-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFAUD-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "RET=".
+           05  BPFAUD-TOT-RET     PIC Z(5)9.
+           05  FILLER             PIC X(26).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-RET           PIC 9(6) VALUE ZERO.
+      *
+      ***** AUDPRM INQUIRY-FILTER BOUNDS - BLANK ON THE PARAMETER
+      ***** RECORD MEANS "DO NOT FILTER ON THIS FIELD"
+       77  WS-AUD-JOB             PIC X(10) VALUE SPACE.
+       77  WS-AUD-KEY             PIC X(7)  VALUE SPACE.
+       77  WS-AUD-DEB             PIC X(7)  VALUE SPACE.
+       77  WS-AUD-FIN             PIC X(7)  VALUE SPACE.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+       01  DATE-JOUR   VALUE SPACES.
+           05  AN          PIC XX.
+           05  MOI         PIC XX.
+           05  JOUR        PIC XX.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   DATE-JOUR  FROM  DATE.
+      *
+           MOVE LOW-VALUE  TO WS-AUD-DEB.
+           MOVE HIGH-VALUE TO WS-AUD-FIN.
+      *
+      ***** AN ABSENT PARAMETER RECORD MEANS "LIST EVERYTHING" -
+      ***** THE BOUNDS ABOVE ALREADY LEAVE THE RANGE UNFILTERED
+           OPEN INPUT  AUDPRM.
+           READ AUDPRM NEXT AT END
+                GO  TO   NO-PARM.
+      *
+           MOVE PRM-JOB OF PRM-ENR-DDS TO WS-AUD-JOB.
+           PERFORM CALCULE-BORNES.
+      *
+       NO-PARM.
+           CLOSE AUDPRM.
+      *
+           OPEN INPUT  AUDFIL.
+           OPEN OUTPUT BPFAUD.
+      *
+           MOVE "00" TO WS-END.
+      *
+           READ AUDFIL NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  AUDFIL
+                  BPFAUD.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+      ****************************************************************
+      ******* CALCUL DES BORNES DE LA PERIODE DEMANDEE SUR AUDPRM -
+      ******* UN CHAMP BLANC SUR LE PARAMETRE LAISSE LA BORNE OUVERTE
+      ****************************************************************
+      /
+       CALCULE-BORNES.
+           IF PRM-DT-DEB-AN OF PRM-ENR-DDS NOT = SPACE
+              MOVE PRM-DT-DEB-AN   OF PRM-ENR-DDS TO WS-AUD-DEB(1:2)
+              MOVE PRM-DT-DEB-MOIS OF PRM-ENR-DDS TO WS-AUD-DEB(3:2)
+              MOVE PRM-DT-DEB-QQQ  OF PRM-ENR-DDS TO WS-AUD-DEB(5:3)
+           END-IF.
+      *
+           IF PRM-DT-FIN-AN OF PRM-ENR-DDS NOT = SPACE
+              MOVE PRM-DT-FIN-AN   OF PRM-ENR-DDS TO WS-AUD-FIN(1:2)
+              MOVE PRM-DT-FIN-MOIS OF PRM-ENR-DDS TO WS-AUD-FIN(3:2)
+              MOVE PRM-DT-FIN-QQQ  OF PRM-ENR-DDS TO WS-AUD-FIN(5:3)
+           END-IF.
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           ADD 1 TO CPT-LUS.
+      *
+           IF WS-AUD-JOB NOT = SPACE
+              AND AUDFIL-JOB NOT = WS-AUD-JOB
+              GO  TO  READ-NEXT
+           END-IF.
+      *
+           MOVE AUDFIL-DT-AN   TO WS-AUD-KEY(1:2).
+           MOVE AUDFIL-DT-MOIS TO WS-AUD-KEY(3:2).
+           MOVE AUDFIL-DT-QQQ  TO WS-AUD-KEY(5:3).
+           IF WS-AUD-KEY < WS-AUD-DEB OR WS-AUD-KEY > WS-AUD-FIN
+              GO  TO  READ-NEXT
+           END-IF.
+      *
+           ADD 1 TO CPT-RET.
+           PERFORM EDITION-BPFAUD.
+      *
+       READ-NEXT.
+           READ AUDFIL NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   END-RECORD.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE DU TOTAL DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFAUD-TOT-LUS.
+           MOVE CPT-RET TO BPFAUD-TOT-RET.
+           WRITE BPFAUD-TOTALS.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE LIGNE SUR LE RAPPORT D'AUDIT
+      ****************************************************************
+      /
+       EDITION-BPFAUD.
+           MOVE AUDFIL-PGM        TO  BPFAUD-PGM.
+           MOVE AUDFIL-JOB        TO  BPFAUD-JOB.
+           MOVE AUDFIL-USER       TO  BPFAUD-USER.
+           MOVE AUDFIL-NBR        TO  BPFAUD-NBR.
+           MOVE AUDFIL-DT-AN      TO  BPFAUD-DATE(1:2).
+           MOVE AUDFIL-DT-MOIS    TO  BPFAUD-DATE(3:2).
+           MOVE AUDFIL-DT-QQQ     TO  BPFAUD-DATE(5:3).
+           WRITE BPFAUD-ENR.
+      /
