@@ -0,0 +1,40 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . WKERRTAB                      *
+      * COPY TYPE..................: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . STATUS CODE TO MESSAGE TEXT   *
+      *         .                      LOOKUP TABLE, SO A STATUS     *
+      *         .                      CODE'S MEANING LIVES IN ONE   *
+      *         .                      PLACE INSTEAD OF BEING        *
+      *         .                      RETYPED IN EVERY PROGRAM      *
+      * OTHER COPIES REQUIRED......: .                               *
+      *         .                                                    *
+      * COPY LOCATION..............: . WORKING-STORAGE               *
+      *                                                              *
+      *  LAST MODIFICATION DATE.....: 08/09/26 BY RLM                *
+      *  LAST MODIFICATION SUBJECT..: INITIAL VERSION - CARRIES      *
+      *                                   ART100'S 88/99/77/61-68    *
+      *                                   CODES                      *
+      *  LAST MODIFICATION DATE.....: 08/09/26 BY RLM                *
+      *  LAST MODIFICATION SUBJECT..: ADDED CODE 69 - ORDER LINE'S   *
+      *                                   UM/CURRENCY DIFFERS FROM   *
+      *                                   THE THRESHOLD'S OWN, SO IT *
+      *                                   CANNOT BE VERIFIED         *
+      *                                                              *
+      ****************************************************************
+       01  WK-ERR-NBCOD              PIC 99    VALUE 12.
+       01  WK-ERR-FILLER             VALUE
+           "88ARTICLE NOT FOUND             99INFOS NOT FOUND           
+      -    "    77PROVIDER NOT FOUND            61QTY BELOW ARTICLE MINI
+      -    "MUM     62QTY ABOVE ARTICLE MAXIMUM     63PRICE BELOW ARTICL
+      -    "E MINIMUM   64PRICE ABOVE ARTICLE MAXIMUM   65QTY BELOW PROV
+      -    "IDER MINIMUM    66QTY ABOVE PROVIDER MAXIMUM    67PRICE BELO
+      -    "W PROVIDER MINIMUM  68PRICE ABOVE PROVIDER MAXIMUM  69QTY/PR
+      -    "ICE NOT VERIFIED-UM/DEV ".
+           05  FILLER                PIC X(384).
+       01  WK-ERR-TABLE REDEFINES WK-ERR-FILLER.
+           05  WK-ERR-TP             OCCURS 12 INDEXED BY IN-ERR.
+               10  WK-ERR-COD        PIC XX.
+               10  WK-ERR-LIB        PIC X(30).
+      *
