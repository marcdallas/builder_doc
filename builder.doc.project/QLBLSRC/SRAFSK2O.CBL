@@ -16,17 +16,18 @@
       * OUTPUT PARAMETERS..........: .                               *
       *         .                                                    *
       *                                                              *
+      *  LAST MODIFICATION DATE.....: 08/09/26 BY RLM                *
+      *  LAST MODIFICATION SUBJECT..: WK-SKAAM-S IS NOW A FULL       *
+      *                                   4-DIGIT YEAR, SO THE       *
+      *                                   "20"-CENTURY PIVOT ON      *
+      *                                   WK-SKXXM-SS IS GONE        *
+      *                                                              *
       ****************************************************************
       *
        SRAFSK2O.
       *
-      *---<MODIFICATION DATE>--------------------------------------------------*
-           IF WK-SKXXM-SS = "20"
-              MOVE HIGH-VALUE    TO WK-SKAAM-1
-              MOVE WK-SKAAM-S-2 TO WK-SKAAM-2
-           ELSE
-              MOVE WK-SKAAM-S TO WK-SKAAM
-           END-IF
+      *---<08/09/26-RLM: REPLACED CENTURY PIVOT WITH 4-DIGIT YEAR>------------*
+           MOVE WK-SKAAM-S TO WK-SKAAM
            MOVE WK-SKMMM-S TO WK-SKMMM
            MOVE WK-SKJJM-S TO WK-SKJJM
            MOVE WK-SKAAM TO SKAAM OF SK-ENR-DDS
