@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LDAAUDIT.
+      /
+      ***********************
+      * This subprogram appends one row to AUDFIL recording who
+      * submitted a job (LDA-JOB/LDA-USER/LDA-NBR) and when
+      * (LDA-DT-AN/LDA-DT-MOIS/LDA-DT-QQQ), so AUD100 can answer
+      * "who ran job X on date Y" from a simple inquiry report.
+      * CALLed once per job, normally right after ACCEPT WKLDA FROM
+      * LDA in DEBUT-PROG of the calling program.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  AUDFIL
+                   ASSIGN       TO DATABASE-AUDFIL
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+      ****************************************************************
+      **** SHARED JOB/USER AUDIT TRAIL - ONE ROW PER CALL TO LDAAUDIT
+      ****************************************************************
+       FD  AUDFIL  LABEL RECORD STANDARD.
+       01  AUDFIL-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  AUDFIL-PGM         PIC X(10).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  AUDFIL-JOB         PIC X(10).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  AUDFIL-USER        PIC X(10).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  AUDFIL-NBR         PIC X(6).
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  AUDFIL-DT-AN       PIC X(2).
+           05  AUDFIL-DT-MOIS     PIC X(2).
+           05  AUDFIL-DT-QQQ      PIC X(3).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  ST                     PIC XX.
+      *
+       LINKAGE SECTION.
+       01  AUD-PARM.
+           05  AUD-PGM            PIC X(10).
+           05  AUD-JOB            PIC X(10).
+           05  AUD-USER           PIC X(10).
+           05  AUD-NBR            PIC X(6).
+           05  AUD-DT-AN          PIC X(2).
+           05  AUD-DT-MOIS        PIC X(2).
+           05  AUD-DT-QQQ         PIC X(3).
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION USING AUD-PARM.
+      ********************
+       DEBUT-PROG.
+      *
+           OPEN EXTEND AUDFIL.
+      *
+           MOVE AUD-PGM       TO  AUDFIL-PGM.
+           MOVE AUD-JOB       TO  AUDFIL-JOB.
+           MOVE AUD-USER      TO  AUDFIL-USER.
+           MOVE AUD-NBR       TO  AUDFIL-NBR.
+           MOVE AUD-DT-AN     TO  AUDFIL-DT-AN.
+           MOVE AUD-DT-MOIS   TO  AUDFIL-DT-MOIS.
+           MOVE AUD-DT-QQQ    TO  AUDFIL-DT-QQQ.
+           WRITE AUDFIL-ENR.
+      *
+           CLOSE AUDFIL.
+      *
+           GOBACK.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
