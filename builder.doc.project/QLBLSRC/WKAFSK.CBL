@@ -0,0 +1,25 @@
+      ****************************************************************
+      *                                                              *
+      * APPLICATION NAME...........: . ALL APPLICATIONS WITH BPFSK   *
+      * COPY NAME..................: . WKAFSK                        *
+      * COPY TYPE..................: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . SOURCE/TARGET DATE FIELDS FOR *
+      *         .                      THE BPFSK SRAFSK2O ROUTINE    *
+      * OTHER COPIES REQUIRED......: .                               *
+      *         .                                                    *
+      * COPY LOCATION..............: . WORKING-STORAGE               *
+      *                                                              *
+      *  LAST MODIFICATION DATE.....: 08/09/26 BY RLM                *
+      *  LAST MODIFICATION SUBJECT..: DROPPED THE CENTURY-PIVOT      *
+      *                                   FIELDS - WK-SKAAM-S IS NOW *
+      *                                   A PLAIN 4-DIGIT YEAR       *
+      *                                                              *
+      ****************************************************************
+       01  WK-AFSK.
+           05  WK-SKAAM-S                PIC 9(4).
+           05  WK-SKMMM-S                PIC 99.
+           05  WK-SKJJM-S                PIC 99.
+           05  WK-SKAAM                  PIC 9(4).
+           05  WK-SKMMM                  PIC 99.
+           05  WK-SKJJM                  PIC 99.
+      *
