@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONS100.
+      /
+      ***********************
+      * This program reports ARTICLE/ARTIPROV activity combined
+      * across the local site and, when WKLDA's LDA-MULTISITE is
+      * "O", the associated site named by LDA-SITE-ASSOCIE (ARTICLE2/
+      * ARTIPROV2, resolved to that site's library at runtime), so a
+      * multisite site doesn't need the same report run twice and
+      * merged by hand.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARTICLE
+                   ASSIGN       TO DATABASE-ARTICLE1
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF ART-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTIPROV
+                   ASSIGN       TO DATABASE-ARTIPROV
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF PROV-ENR-DDS
+                   WITH DUPLICATES
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTICLE2
+                   ASSIGN       TO DATABASE-ARTICLE2
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF ART2-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTIPROV2
+                   ASSIGN       TO DATABASE-ARTIPROV2
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF PROV2-ENR-DDS
+                   WITH DUPLICATES
+                   FILE STATUS  IS ST.
+      *
+           SELECT  SITELKUP
+                   ASSIGN       TO DATABASE-SITELKUP
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF SITE-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFCONS
+                   ASSIGN       TO PRINTER-BPFCONS
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  ARTICLE   LABEL RECORD STANDARD.
+       01  ART-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTICLE1.
+      *
+       FD  ARTIPROV   LABEL RECORD STANDARD.
+       01  PROV-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTIPROV.
+      *
+       FD  ARTICLE2   LABEL RECORD STANDARD.
+       01  ART2-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTICLE2.
+      *
+       FD  ARTIPROV2   LABEL RECORD STANDARD.
+       01  PROV2-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTIPROV2.
+      *
+       FD  SITELKUP   LABEL RECORD STANDARD.
+       01  SITE-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF SITELKUP.
+      *
+      ****************************************************************
+      **** MULTI-SITE CONSOLIDATION REPORT
+      ****************************************************************
+       FD  BPFCONS  LABEL RECORD STANDARD.
+       01  BPFCONS-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFCONS-SITE       PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  FILLER             PIC X(4)  VALUE "ART=".
+           05  BPFCONS-ART        PIC Z(5)9.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  FILLER             PIC X(4)  VALUE "PRV=".
+           05  BPFCONS-PRV        PIC Z(5)9.
+      *
+      /
+       WORKING-STORAGE SECTION.
+           COPY WKLDA.
+      *
+       77  CPT-ART-LOC       PIC 9(6) VALUE ZERO.
+       77  CPT-PRV-LOC       PIC 9(6) VALUE ZERO.
+       77  CPT-ART-ASC       PIC 9(6) VALUE ZERO.
+       77  CPT-PRV-ASC       PIC 9(6) VALUE ZERO.
+       77  CPT-ART-TOT       PIC 9(6) VALUE ZERO.
+       77  CPT-PRV-TOT       PIC 9(6) VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   WKLDA  FROM  LDA.
+      *
+           OPEN INPUT  ARTICLE
+                       ARTIPROV
+                       SITELKUP.
+           OPEN OUTPUT BPFCONS.
+      *
+           PERFORM COMPTE-SITE-LOCAL.
+      *
+           IF LDA-MULTISITE = "O"
+              OPEN INPUT ARTICLE2
+                         ARTIPROV2
+              PERFORM COMPTE-SITE-ASSOCIE
+              CLOSE ARTICLE2
+                    ARTIPROV2
+           END-IF.
+      *
+           PERFORM EDITION-CONSOLIDE.
+      *
+           CLOSE  ARTICLE
+                  ARTIPROV
+                  SITELKUP
+                  BPFCONS.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+      ****************************************************************
+      ******* COMPTAGE DE L'ACTIVITE DU SITE LOCAL
+      ****************************************************************
+      /
+       COMPTE-SITE-LOCAL SECTION.
+      ***************************
+      /
+       COMPTE-SITE-LOCAL-DEB.
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF ART-ENR-DDS.
+           START ARTICLE KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF ART-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END.
+      *
+           PERFORM BALAYE-ARTICLE-LOCAL UNTIL WS-END = HIGH-VALUE.
+      *
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF PROV-ENR-DDS.
+           START ARTIPROV KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF PROV-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END.
+      *
+           PERFORM BALAYE-PROV-LOCAL UNTIL WS-END = HIGH-VALUE.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ***** LOOP WORKERS FOR THE PERFORM ... UNTIL STATEMENTS ABOVE -
+      ***** EVERY EXIT PATH FALLS OFF THE BOTTOM OF THE PARAGRAPH
+      ***** RATHER THAN GOTO'ING TO A SIBLING, SO CONTROL ALWAYS
+      ***** RETURNS TO THE LOOP'S PERFORM, NEVER PAST IT
+       BALAYE-ARTICLE-LOCAL.
+           READ ARTICLE NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+           END-READ.
+      *
+           IF WS-END NOT = HIGH-VALUE
+              ADD 1 TO CPT-ART-LOC
+           END-IF.
+      /
+       BALAYE-PROV-LOCAL.
+           READ ARTIPROV NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+           END-READ.
+      *
+           IF WS-END NOT = HIGH-VALUE
+              ADD 1 TO CPT-PRV-LOC
+           END-IF.
+      /
+      ****************************************************************
+      ******* COMPTAGE DE L'ACTIVITE DU SITE ASSOCIE
+      ****************************************************************
+      /
+       COMPTE-SITE-ASSOCIE SECTION.
+      ***************************
+      /
+       COMPTE-SITE-ASSOCIE-DEB.
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF ART2-ENR-DDS.
+           START ARTICLE2 KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF ART2-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END.
+      *
+           PERFORM BALAYE-ARTICLE-ASSOCIE UNTIL WS-END = HIGH-VALUE.
+      *
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF PROV2-ENR-DDS.
+           START ARTIPROV2 KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF PROV2-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END.
+      *
+           PERFORM BALAYE-PROV-ASSOCIE UNTIL WS-END = HIGH-VALUE.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ***** LOOP WORKERS FOR THE PERFORM ... UNTIL STATEMENTS ABOVE -
+      ***** EVERY EXIT PATH FALLS OFF THE BOTTOM OF THE PARAGRAPH
+      ***** RATHER THAN GOTO'ING TO A SIBLING, SO CONTROL ALWAYS
+      ***** RETURNS TO THE LOOP'S PERFORM, NEVER PAST IT
+       BALAYE-ARTICLE-ASSOCIE.
+           READ ARTICLE2 NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+           END-READ.
+      *
+           IF WS-END NOT = HIGH-VALUE
+              ADD 1 TO CPT-ART-ASC
+           END-IF.
+      /
+       BALAYE-PROV-ASSOCIE.
+           READ ARTIPROV2 NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+           END-READ.
+      *
+           IF WS-END NOT = HIGH-VALUE
+              ADD 1 TO CPT-PRV-ASC
+           END-IF.
+      /
+      ****************************************************************
+      ******* EDITION DE LA VUE CONSOLIDEE
+      ****************************************************************
+      /
+       EDITION-CONSOLIDE.
+           PERFORM RESOUD-NOM-SITE.
+           MOVE CPT-ART-LOC   TO BPFCONS-ART.
+           MOVE CPT-PRV-LOC   TO BPFCONS-PRV.
+           WRITE BPFCONS-ENR.
+      *
+           IF LDA-MULTISITE = "O"
+              MOVE LDA-SITE-ASSOCIE TO BPFCONS-SITE
+              MOVE CPT-ART-ASC      TO BPFCONS-ART
+              MOVE CPT-PRV-ASC      TO BPFCONS-PRV
+              WRITE BPFCONS-ENR
+      *
+              COMPUTE CPT-ART-TOT = CPT-ART-LOC + CPT-ART-ASC
+              COMPUTE CPT-PRV-TOT = CPT-PRV-LOC + CPT-PRV-ASC
+           ELSE
+              MOVE CPT-ART-LOC TO CPT-ART-TOT
+              MOVE CPT-PRV-LOC TO CPT-PRV-TOT
+           END-IF.
+      *
+           MOVE "COMBINED"    TO BPFCONS-SITE.
+           MOVE CPT-ART-TOT   TO BPFCONS-ART.
+           MOVE CPT-PRV-TOT   TO BPFCONS-PRV.
+           WRITE BPFCONS-ENR.
+      /
+      ****************************************************************
+      ******* VALIDATION DE LDA-NOMSOC CONTRE LE FICHIER SITELKUP
+      ****************************************************************
+      /
+       RESOUD-NOM-SITE.
+           MOVE LDA-NOMSOC TO SITE-COD OF SITE-ENR-DDS.
+           READ SITELKUP INVALID KEY
+                MOVE LDA-NOMSOC TO BPFCONS-SITE
+                GO  TO   RESOUD-NOM-SITE-EXIT.
+      *
+           MOVE SITE-NOM OF SITE-ENR-DDS TO BPFCONS-SITE.
+       RESOUD-NOM-SITE-EXIT.
+           EXIT.
+      /
