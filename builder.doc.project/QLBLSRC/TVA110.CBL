@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TVA110.
+      /
+      ***********************
+      * This program scans TVATAB (the master backing WKTABTVA's
+      * WK-TVA-TABLE) and lists every active tax code whose
+      * WK-TVA-DATE falls within the next WS-LIMIT-DAYS days, so
+      * finance can renew or replace a rate before it lapses.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TVATAB
+                   ASSIGN       TO DATABASE-TVATAB
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF TVA-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFEXP
+                   ASSIGN       TO PRINTER-BPFEXP
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  TVATAB   LABEL RECORD STANDARD.
+       01  TVA-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF TVATAB.
+      *
+      ****************************************************************
+      **** EXPIRING TAX-CODE REPORT
+      ****************************************************************
+       FD  BPFEXP  LABEL RECORD STANDARD.
+       01  BPFEXP-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFEXP-LIB         PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFEXP-DATE        PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  FILLER             PIC X(11) VALUE "DAYS-LEFT=".
+           05  BPFEXP-JRS         PIC Z(3)9.
+      *
+       01  BPFEXP-TOTALS REDEFINES BPFEXP-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFEXP-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "EXP=".
+           05  BPFEXP-TOT-EXP     PIC Z(5)9.
+           05  FILLER             PIC X(16).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-EXP           PIC 9(6) VALUE ZERO.
+      *
+       77  WS-LIMIT-DAYS     PIC 9(5) VALUE 30.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+       01  WS-TODAY-YMD  VALUE ZERO.
+           05  WS-TODAY-AA        PIC 9(4).
+           05  WS-TODAY-MM        PIC 9(2).
+           05  WS-TODAY-JJ        PIC 9(2).
+      *
+       77  WS-TODAY-SERIAL        PIC 9(7)  VALUE ZERO.
+       77  WS-TVA-SERIAL          PIC 9(7)  VALUE ZERO.
+       77  WS-SERIAL              PIC 9(7)  VALUE ZERO.
+       77  WS-JOURS-RESTANT       PIC S9(7) VALUE ZERO.
+       77  WS-DATE-HOLD           PIC X(8)  VALUE SPACE.
+      *
+       01  WS-DATE-DECOMP.
+           05  WS-DATE-AA         PIC 9(4).
+           05  WS-DATE-MM         PIC 9(2).
+           05  WS-DATE-JJ         PIC 9(2).
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   WS-TODAY-YMD  FROM  DATE YYYYMMDD.
+           MOVE WS-TODAY-AA TO WS-DATE-AA.
+           MOVE WS-TODAY-MM TO WS-DATE-MM.
+           MOVE WS-TODAY-JJ TO WS-DATE-JJ.
+           PERFORM CALCULE-SERIAL.
+           MOVE WS-SERIAL   TO WS-TODAY-SERIAL.
+      *
+           OPEN INPUT  TVATAB.
+           OPEN OUTPUT BPFEXP.
+      *
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF TVA-ENR-DDS.
+           START TVATAB KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF TVA-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END
+                 GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  TVATAB
+                  BPFEXP.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           READ TVATAB NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+                GO  TO   END-RECORD.
+      *
+           ADD 1 TO CPT-LUS.
+           PERFORM WORKS-LINES.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE DU TOTAL DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFEXP-TOT-LUS.
+           MOVE CPT-EXP TO BPFEXP-TOT-EXP.
+           WRITE BPFEXP-TOTALS.
+      /
+      ****************************************************************
+      ******* VERIFICATION DU DELAI AVANT EXPIRATION DU TAUX
+      ****************************************************************
+      /
+       WORKS-LINES SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           IF TVA-ACTIF OF TVA-ENR-DDS NOT = "O"
+              GO  TO     END-RECORD
+           END-IF.
+      *
+           MOVE TVA-DATE OF TVA-ENR-DDS TO WS-DATE-HOLD.
+           MOVE WS-DATE-HOLD(1:4) TO WS-DATE-AA.
+           MOVE WS-DATE-HOLD(5:2) TO WS-DATE-MM.
+           MOVE WS-DATE-HOLD(7:2) TO WS-DATE-JJ.
+           PERFORM CALCULE-SERIAL.
+           MOVE WS-SERIAL TO WS-TVA-SERIAL.
+      *
+           COMPUTE WS-JOURS-RESTANT =
+                   WS-TVA-SERIAL - WS-TODAY-SERIAL.
+      *
+           IF WS-JOURS-RESTANT >= ZERO
+              AND WS-JOURS-RESTANT <= WS-LIMIT-DAYS
+              ADD 1 TO CPT-EXP
+              PERFORM EDITION-BPFEXP
+           END-IF.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* CALCUL D'UN NUMERO DE JOUR SERIAL (360 JOURS/AN) A
+      ******* PARTIR DE WS-DATE-DECOMP - POUR COMPARAISON DE DATES
+      ******* SANS FONCTION INTRINSEQUE
+      ****************************************************************
+      /
+       CALCULE-SERIAL.
+           COMPUTE WS-SERIAL =
+                   (WS-DATE-AA * 360) + (WS-DATE-MM * 30) + WS-DATE-JJ.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE LIGNE SUR LE RAPPORT D'EXPIRATION
+      ****************************************************************
+      /
+       EDITION-BPFEXP.
+           MOVE TVA-LIB OF TVA-ENR-DDS  TO BPFEXP-LIB.
+           MOVE TVA-DATE OF TVA-ENR-DDS TO BPFEXP-DATE.
+           MOVE WS-JOURS-RESTANT        TO BPFEXP-JRS.
+           WRITE BPFEXP-ENR.
+      /
