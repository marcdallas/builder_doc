@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ART120.
+      /
+      ***********************
+      * This program reconciles ARTICLE master-to-master against
+      * ARTINFO and ARTIPROV and reports every article missing its
+      * info or provider record, independent of DETORD.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARTICLE
+                   ASSIGN       TO DATABASE-ARTICLE1
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF ART-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTINFO
+                   ASSIGN       TO DATABASE-ARTIINF
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF INFO-ENR-DDS
+                   WITH DUPLICATES
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTIPROV
+                   ASSIGN       TO DATABASE-ARTIPROV
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF PROV-ENR-DDS
+                   WITH DUPLICATES
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFREC
+                   ASSIGN       TO PRINTER-BPFREC
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  ARTICLE   LABEL RECORD STANDARD.
+       01  ART-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTICLE1.
+      *
+       FD  ARTINFO   LABEL RECORD STANDARD.
+       01  INFO-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTIINF.
+      *
+       FD  ARTIPROV   LABEL RECORD STANDARD.
+       01  PROV-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTIPROV.
+      *
+      ****************************************************************
+      **** RECONCILIATION EXCEPTION REPORT - ARTICLES MISSING INFO
+      **** AND/OR PROVIDER RECORDS
+      ****************************************************************
+       FD  BPFREC  LABEL RECORD STANDARD.
+       01  BPFREC-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFREC-ARTIID      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFREC-ERR         PIC XX.
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFREC-LIBERR      PIC X(35).
+      *
+       01  BPFREC-TOTALS REDEFINES BPFREC-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFREC-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "INF=".
+           05  BPFREC-TOT-INF     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "PRV=".
+           05  BPFREC-TOT-PRV     PIC Z(5)9.
+           05  FILLER             PIC X(9).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-INF           PIC 9(6) VALUE ZERO.
+       77  CPT-PRV           PIC 9(6) VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+       77  WS-ERR                 PIC XX.
+       77  WS-LIBERR              PIC X(35).
+      *
+       01  DATE-JOUR   VALUE SPACES.
+           05  AN          PIC XX.
+           05  MOI         PIC XX.
+           05  JOUR        PIC XX.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   DATE-JOUR  FROM  DATE.
+      *
+           OPEN INPUT  ARTICLE
+                       ARTINFO
+                       ARTIPROV.
+      *
+           OPEN OUTPUT BPFREC.
+      *
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF ART-ENR-DDS.
+           START ARTICLE KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF ART-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END
+                 GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  ARTICLE
+                  ARTINFO
+                  ARTIPROV
+                  BPFREC.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           READ ARTICLE NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+                GO  TO   END-RECORD.
+      *
+           ADD 1 TO CPT-LUS.
+           PERFORM WORKS-LINES.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE DU TOTAL DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS  TO BPFREC-TOT-LUS.
+           MOVE CPT-INF  TO BPFREC-TOT-INF.
+           MOVE CPT-PRV  TO BPFREC-TOT-PRV.
+           WRITE BPFREC-TOTALS.
+      /
+      ****************************************************************
+      ******* VERIFICATION DE LA PRESENCE DES ENREGISTREMENTS
+      ******* ARTINFO ET ARTIPROV POUR L'ARTICLE COURANT
+      ****************************************************************
+      /
+       WORKS-LINES SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           MOVE SPACE TO WS-ERR.
+           MOVE SPACE TO WS-LIBERR.
+      *
+           MOVE ARTIID OF ART-ENR-DDS TO ARTIID OF INFO-ENR-DDS.
+           READ ARTINFO INVALID KEY
+                MOVE "91" TO WS-ERR
+                MOVE "INFO NOT FOUND" TO WS-LIBERR
+                ADD 1 TO CPT-INF
+                PERFORM EDITION-BPFREC.
+      *
+           MOVE SPACE TO WS-ERR.
+           MOVE SPACE TO WS-LIBERR.
+      *
+           MOVE ARTIID OF ART-ENR-DDS TO ARTIID OF PROV-ENR-DDS.
+           READ ARTIPROV INVALID KEY
+                MOVE "92" TO WS-ERR
+                MOVE "PROVIDER NOT FOUND" TO WS-LIBERR
+                ADD 1 TO CPT-PRV
+                PERFORM EDITION-BPFREC.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE LIGNE SUR LE RAPPORT DE RECONCILIATION
+      ****************************************************************
+      /
+       EDITION-BPFREC.
+           MOVE ARTIID OF ART-ENR-DDS TO  BPFREC-ARTIID.
+           MOVE WS-ERR                TO  BPFREC-ERR.
+           MOVE WS-LIBERR              TO  BPFREC-LIBERR.
+           WRITE BPFREC-ENR.
+      /
