@@ -21,6 +21,7 @@
                    ORGANIZATION IS INDEXED
                    ACCESS       IS DYNAMIC
                    RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF ART-ENR-DDS
                    FILE STATUS  IS ST.
       *
            SELECT  ARTINFO
@@ -28,6 +29,7 @@
                    ORGANIZATION IS INDEXED
                    ACCESS       IS DYNAMIC
                    RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF INFO-ENR-DDS
                    WITH DUPLICATES
                    FILE STATUS  IS ST.
       *
@@ -36,12 +38,37 @@
                    ORGANIZATION IS INDEXED
                    ACCESS       IS DYNAMIC
                    RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF PROV-ENR-DDS
+                   WITH DUPLICATES
                    FILE STATUS  IS ST.
       *
            SELECT  DETORD
                    ASSIGN       TO DATABASE-DETORD
                    ACCESS       IS SEQUENTIAL
                    FILE STATUS  IS ST.
+      *
+           SELECT  BPFER
+                   ASSIGN       TO PRINTER-BPFER
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  CHKPT
+                   ASSIGN       TO DATABASE-CHKPT
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF CHKPT-ENR
+                   FILE STATUS  IS ST.
+      *
+           SELECT  DISPORD
+                   ASSIGN       TO DATABASE-DISPORD
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  REAPPRO
+                   ASSIGN       TO DATABASE-REAPPRO
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
       *
       /
        DATA    DIVISION.
@@ -63,19 +90,122 @@
        01  DET-ENR-DDS.
            COPY DDS-ALL-FORMAT OF DETORD.
       *
+      ****************************************************************
+      **** EXCEPTION REPORT OF REJECTED DETORD LINES (BPFER)
+      ****************************************************************
+       FD  BPFER   LABEL RECORD STANDARD.
+       01  BPFER-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFER-ORDDAR       PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFER-ERR          PIC XX.
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFER-LIBERR       PIC X(35).
+      *
+       01  BPFER-TOTALS REDEFINES BPFER-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFER-TOT-LUS      PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "ECR=".
+           05  BPFER-TOT-ECR      PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "ANO=".
+           05  BPFER-TOT-ANO      PIC Z(5)9.
+           05  FILLER             PIC X(12).
+      *
+      ****************************************************************
+      **** RESTART/CHECKPOINT FILE - LAST DETORD POSITION COMMITTED
+      ****************************************************************
+       FD  CHKPT   LABEL RECORD STANDARD.
+       01  CHKPT-ENR.
+           COPY DDS-ALL-FORMAT OF CHKPT.
+      *
+      ****************************************************************
+      **** PER-LINE ACCEPTED/REJECTED DISPOSITION, ONE RECORD PER
+      **** DETORD LINE PROCESSED, FOR DOWNSTREAM ORDER CONFIRMATION
+      ****************************************************************
+       FD  DISPORD   LABEL RECORD STANDARD.
+       01  DISP-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF DISPORD.
+      *
+      ****************************************************************
+      **** REPLENISHMENT REQUEST QUEUED AGAINST THE ARTICLE'S
+      **** ARTIPROV SUPPLIER ON A GENUINE STOCK/CRITICAL-VALUE
+      **** SHORTFALL (CODES 61-68), SO THE BUYING TEAM GETS A REORDER
+      **** INSTEAD OF JUST A REJECTED ORDER LINE
+      ****************************************************************
+       FD  REAPPRO   LABEL RECORD STANDARD.
+       01  REAP-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF REAPPRO.
+      *
       /
        WORKING-STORAGE SECTION.
        77  CPT-LUS           PIC 9(6) VALUE ZERO.
        77  CPT-ECR           PIC 9(6) VALUE ZERO.
        77  CPT-ANO           PIC 9(6) VALUE ZERO.
+       77  WS-SEUIL-ANO      PIC 9(6) VALUE 100.
+      *
+      ***** ALERT SENT TO THE OPERATOR MESSAGE QUEUE WHEN CPT-ANO
+      ***** CROSSES WS-SEUIL-ANO
+       01  DQ-PARM.
+           05  DQ-DTAQ           PIC X(10) VALUE "ART100ALRT".
+           05  DQ-DTAQLIB        PIC X(10) VALUE "*LIBL".
+           05  DQ-DTALEN         PIC S9(9) COMP VALUE +80.
+           05  DQ-DATA.
+               10  FILLER            PIC X(11) VALUE "ART100 ANO=".
+               10  DQ-DATA-CPT       PIC Z(5)9.
+               10  FILLER            PIC X(11) VALUE " THRESHOLD=".
+               10  DQ-DATA-SEUIL     PIC Z(5)9.
+               10  FILLER            PIC X(46) VALUE SPACE.
+      *
        77  DR-QT                  PIC S9(8)V9(3) COMP-3.
        77  DR-PR                  PIC S9(6)V9(3) COMP-3.
+       77  DR-UM                  PIC X(3).
+       77  DR-DEV                 PIC X(3).
+       77  DR-ORDDT               PIC X(8).
        77  TOP-ENTERR        PIC 1    VALUE B"0".
+      *
+      ***** EFFECTIVE-DATED ARTINFO LOOKUP - TRACKS THE BEST MATCH
+      ***** SEEN SO FAR WHILE WALKING THE DUPLICATE-KEY RECORDS FOR
+      ***** THE ORDER LINE'S ARTICLE
+       77  WS-INFO-OK        PIC X    VALUE "N".
+       77  WS-INFO-EOF       PIC X    VALUE "N".
+       77  WS-INFO-BEST-EFFDT PIC X(8) VALUE SPACE.
+       77  WS-INFO-BEST-LIB   PIC X(30) VALUE SPACE.
+      *
+       77  WS-PGM-NAME       PIC X(10) VALUE "ART100".
+       77  WS-RESTART-CPT    PIC 9(6) VALUE ZERO.
+       77  CPT-CHK-INT       PIC 9(6) VALUE 100.
+       77  WS-CHK-QUOT       PIC 9(6).
+       77  WS-CHK-REM        PIC 9(6).
+      *
+       77  WS-PROV-OK        PIC X    VALUE "N".
+       77  WS-PROV-EOF       PIC X    VALUE "N".
+      *
+           COPY WKLDA.
+      *
+       01  AUD-PARM.
+           05  AUD-PGM            PIC X(10).
+           05  AUD-JOB            PIC X(10).
+           05  AUD-USER           PIC X(10).
+           05  AUD-NBR            PIC X(6).
+           05  AUD-DT-AN          PIC X(2).
+           05  AUD-DT-MOIS        PIC X(2).
+           05  AUD-DT-QQQ         PIC X(3).
       *
        77  ST                     PIC XX.
        77  WS-END                 PIC XX.
        77  WS-ERR                 PIC XX.
+           88  WS-ERR-SHORTFALL       VALUE "61" THRU "68".
        77  WS-LIBERR              PIC X(35).
+      *
+      ***** SHARED STATUS CODE/MESSAGE LOOKUP - SEE ERRMSG
+       01  ERR-PARM.
+           05  ERR-COD                PIC XX.
+           05  ERR-LIB                PIC X(30).
       *
        01  DATE-JOUR   VALUE SPACES.
            05  AN          PIC XX.
@@ -99,12 +229,35 @@
       ***** MESSAGE DE DEBUT
            ACCEPT   DATE-JOUR  FROM  DATE.
            ACCEPT   HEURE-JOUR FROM  TIME.
+           ACCEPT   WKLDA      FROM  LDA.
+      *
+      ***** LOG WHO/WHAT SUBMITTED THIS RUN TO THE SHARED AUDIT TRAIL
+           MOVE WS-PGM-NAME    TO  AUD-PGM.
+           MOVE LDA-JOB        TO  AUD-JOB.
+           MOVE LDA-USER       TO  AUD-USER.
+           MOVE LDA-NBR        TO  AUD-NBR.
+           MOVE LDA-DT-AN      TO  AUD-DT-AN.
+           MOVE LDA-DT-MOIS    TO  AUD-DT-MOIS.
+           MOVE LDA-DT-QQQ     TO  AUD-DT-QQQ.
+           CALL "LDAAUDIT" USING AUD-PARM.
       *
            OPEN INPUT  DETORD.
       *
            OPEN INPUT  ARTICLE
                        ARTINFO
                        ARTIPROV.
+      *
+           OPEN OUTPUT BPFER.
+           OPEN OUTPUT DISPORD.
+           OPEN OUTPUT REAPPRO.
+      *
+           OPEN I-O    CHKPT.
+      *
+           MOVE WS-PGM-NAME TO CHKPT-PGM.
+           READ CHKPT INVALID KEY
+                MOVE ZERO TO CHKPT-CPT
+                WRITE CHKPT-ENR.
+           MOVE CHKPT-CPT TO WS-RESTART-CPT.
       *
            MOVE "00" TO WS-END.
       *
@@ -112,14 +265,32 @@
                         MOVE HIGH-VALUE TO WS-END
                         GO  TO   VIDE.
       *
-           PERFORM TRAITEMENT-DETAIL.
+           ADD 1 TO CPT-LUS.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
       *
        VIDE.
+      *
+           IF NOT LDA-VISUEL
+              MOVE ZERO TO CHKPT-CPT
+              MOVE WS-PGM-NAME TO CHKPT-PGM
+              REWRITE CHKPT-ENR
+           END-IF.
+      *
+           PERFORM EDITION-TOTAUX.
+      *
+           IF CPT-ANO >= WS-SEUIL-ANO
+              PERFORM ENVOI-ALERTE
+           END-IF.
       *
            CLOSE  ARTICLE
                   ARTINFO
                   ARTIPROV
-                  DETORD.
+                  DETORD
+                  BPFER
+                  DISPORD
+                  REAPPRO
+                  CHKPT.
       *
            STOP    RUN.
       ***********************************************************
@@ -132,15 +303,61 @@
        TRT-RECORD.
            IF WS-END = "00" THEN
       *
-           PERFORM WORKS-LINES.
+           IF CPT-LUS > WS-RESTART-CPT
+              PERFORM WORKS-LINES
+      ***** COMMIT THE CHECKPOINT ONLY NOW, AGAINST THE COUNT OF
+      ***** RECORDS ACTUALLY PROCESSED - NOT THE COUNT READ AHEAD BY
+      ***** READ-NEXT BELOW, WHICH INCLUDES A RECORD NOT YET PROCESSED
+              DIVIDE CPT-LUS BY CPT-CHK-INT
+                     GIVING WS-CHK-QUOT REMAINDER WS-CHK-REM
+              IF WS-CHK-REM = ZERO
+                 PERFORM ECRIT-CHECKPOINT
+              END-IF
+           END-IF.
       *
        READ-NEXT.
            READ DETORD  NEXT AT END
                         MOVE HIGH-VALUE TO WS-END
                         GO  TO   END-RECORD.
+      *
+           ADD 1 TO CPT-LUS.
       *
        END-RECORD.
-           EXIT.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE DU POINT DE REPRISE (CHECKPOINT) SUR CHKPT
+      ****************************************************************
+      /
+       ECRIT-CHECKPOINT.
+           IF NOT LDA-VISUEL
+              MOVE WS-PGM-NAME TO CHKPT-PGM
+              MOVE CPT-LUS     TO CHKPT-CPT
+              REWRITE CHKPT-ENR
+           END-IF.
+      /
+      ****************************************************************
+      ******* EDITION DE LA LIGNE DE TOTAUX DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFER-TOT-LUS.
+           MOVE CPT-ECR TO BPFER-TOT-ECR.
+           MOVE CPT-ANO TO BPFER-TOT-ANO.
+           WRITE BPFER-TOTALS.
+      /
+      ****************************************************************
+      ******* ENVOI D'UNE ALERTE QUAND CPT-ANO DEPASSE WS-SEUIL-ANO -
+      ******* UN PIC DE REJETS DE CETTE AMPLEUR SENT GENERALEMENT UN
+      ******* PROBLEME EN AMONT SUR L'EXTRACTION DETORD, PAS UNE
+      ******* POIGNEE D'ARTICLES ISOLES
+      ****************************************************************
+      /
+       ENVOI-ALERTE.
+           MOVE CPT-ANO      TO DQ-DATA-CPT.
+           MOVE WS-SEUIL-ANO TO DQ-DATA-SEUIL.
+      *
+           CALL "QSNDDTAQ" USING DQ-DTAQ DQ-DTAQLIB DQ-DTALEN DQ-DATA.
       /
       ****************************************************************
       ******* SOUS-ROUTINE INITIALISATION DE BPFER
@@ -150,25 +367,354 @@
       ***************************
       /
        TRT-RECORD.
+      *
+           MOVE SPACE TO WS-ERR.
+           MOVE SPACE TO WS-LIBERR.
+           MOVE ORDQT OF DET-ENR-DDS TO DR-QT.
+           MOVE ORDPR OF DET-ENR-DDS TO DR-PR.
+           MOVE ORDUM OF DET-ENR-DDS TO DR-UM.
+           MOVE ORDDEV OF DET-ENR-DDS TO DR-DEV.
+           MOVE ORDDT OF DET-ENR-DDS TO DR-ORDDT.
       *
            MOVE ORDDAR TO  ARTIID OF ART-ENR-DDS
            READ ARTICLE INVALID KEY MOVE "88"  TO  WS-ERR
-                                  MOVE "ARTICLE NOT FOUND" TO WS-LIBERR
+                                  PERFORM RESOUD-LIBERR
                                   GO  TO     END-RECORD.
       *
-           MOVE ORDDAR TO  ARTIID OF INFO-ENR-DDS
-           READ ARTINFO INVALID KEY MOVE "99"  TO  WS-ERR
-                                  MOVE "INFOS NOT FOUND" TO WS-LIBERR
-                                  GO  TO     END-RECORD.
+      ***** ARTINFO VERSION IN EFFECT AS OF THE ORDER LINE'S DATE
+           PERFORM RESOUD-ARTINFO.
+           IF WS-INFO-OK = "N"
+              MOVE "99"  TO  WS-ERR
+              PERFORM RESOUD-LIBERR
+              GO  TO     END-RECORD
+           END-IF.
+      *
+      ***** REAL CRITICAL-VALUE COMPARISONS - ARTICLE-LEVEL - ONLY
+      ***** WHEN THE ORDER LINE IS EXPRESSED IN THE SAME UNIT OF
+      ***** MEASURE/SITE-CURRENCY AS THE ARTICLE'S OWN THRESHOLDS -
+      ***** THERE IS NO UM/CURRENCY CONVERSION TABLE ANYWHERE IN THIS
+      ***** SYSTEM, SO A DIFFERENTLY-DENOMINATED LINE CANNOT ACTUALLY
+      ***** BE COMPARED AGAINST THE ARTICLE'S THRESHOLDS - RATHER THAN
+      ***** SILENTLY TREAT THAT AS A PASS, FLAG IT "69" SO IT IS AT
+      ***** LEAST REPORTED AS UNVERIFIED INSTEAD OF GOING THROUGH
+      ***** UNCHECKED
+           IF (ART-QT-MINI OF ART-ENR-DDS NOT = ZERO
+               OR ART-QT-MAXI OF ART-ENR-DDS NOT = ZERO
+               OR ART-PR-MINI OF ART-ENR-DDS NOT = ZERO
+               OR ART-PR-MAXI OF ART-ENR-DDS NOT = ZERO)
+              AND (DR-UM  NOT = ART-UM  OF ART-ENR-DDS
+                   OR DR-DEV NOT = ART-DEV OF ART-ENR-DDS)
+              MOVE "69" TO WS-ERR
+              PERFORM RESOUD-LIBERR
+              GO  TO     END-RECORD
+           END-IF.
+           IF ART-QT-MINI OF ART-ENR-DDS NOT = ZERO
+              AND DR-QT < ART-QT-MINI OF ART-ENR-DDS
+              AND DR-UM  = ART-UM  OF ART-ENR-DDS
+              AND DR-DEV = ART-DEV OF ART-ENR-DDS
+              MOVE "61" TO WS-ERR
+              PERFORM RESOUD-LIBERR
+              GO  TO     END-RECORD
+           END-IF.
+           IF ART-QT-MAXI OF ART-ENR-DDS NOT = ZERO
+              AND DR-QT > ART-QT-MAXI OF ART-ENR-DDS
+              AND DR-UM  = ART-UM  OF ART-ENR-DDS
+              AND DR-DEV = ART-DEV OF ART-ENR-DDS
+              MOVE "62" TO WS-ERR
+              PERFORM RESOUD-LIBERR
+              GO  TO     END-RECORD
+           END-IF.
+           IF ART-PR-MINI OF ART-ENR-DDS NOT = ZERO
+              AND DR-PR < ART-PR-MINI OF ART-ENR-DDS
+              AND DR-UM  = ART-UM  OF ART-ENR-DDS
+              AND DR-DEV = ART-DEV OF ART-ENR-DDS
+              MOVE "63" TO WS-ERR
+              PERFORM RESOUD-LIBERR
+              GO  TO     END-RECORD
+           END-IF.
+           IF ART-PR-MAXI OF ART-ENR-DDS NOT = ZERO
+              AND DR-PR > ART-PR-MAXI OF ART-ENR-DDS
+              AND DR-UM  = ART-UM  OF ART-ENR-DDS
+              AND DR-DEV = ART-DEV OF ART-ENR-DDS
+              MOVE "64" TO WS-ERR
+              PERFORM RESOUD-LIBERR
+              GO  TO     END-RECORD
+           END-IF.
+      *
+      ***** SUPPLIER LOOKUP - TRY EACH DUPLICATE-KEY PROVIDER FOR
+      ***** THIS ARTICLE UNTIL ONE PASSES ITS CRITICAL VALUES
+           PERFORM CHERCHE-PROV.
+           IF WS-ERR NOT = SPACE
+              GO  TO     END-RECORD
+           END-IF.
+      *
+       END-RECORD.
+           IF WS-ERR NOT = SPACE
+              ADD 1 TO CPT-ANO
+              PERFORM EDITION-BPFER
+              IF WS-ERR-SHORTFALL AND NOT LDA-VISUEL
+                 PERFORM EDITION-REAPPRO
+              END-IF
+           ELSE
+              ADD 1 TO CPT-ECR
+           END-IF.
+           PERFORM EDITION-DISPORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* RECHERCHE DE LA VERSION D'ARTINFO EN VIGUEUR A LA DATE
+      ******* DE LA LIGNE DE COMMANDE - PLUSIEURS ENREGISTREMENTS
+      ******* PEUVENT PARTAGER LE MEME ARTIID, CHACUN AVEC SA PROPRE
+      ******* DATE D'EFFET
+      ****************************************************************
+      /
+       RESOUD-ARTINFO SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           MOVE ORDDAR TO  ARTIID OF INFO-ENR-DDS.
+           START ARTINFO KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF INFO-ENR-DDS
+                 INVALID KEY
+                 MOVE "N" TO WS-INFO-OK
+                 GO  TO     END-RECORD.
+      *
+           MOVE "N" TO WS-INFO-OK.
+           MOVE "N" TO WS-INFO-EOF.
+           MOVE SPACE TO WS-INFO-BEST-EFFDT.
+           MOVE SPACE TO WS-INFO-BEST-LIB.
+           PERFORM ARTINFO-SUIVANT UNTIL WS-INFO-EOF = "Y".
+      *
+      ***** THE LAST RECORD READ ABOVE IS WHATEVER ENDED THE WALK, NOT
+      ***** NECESSARILY THE WINNING VERSION - RESTORE INFO-ENR-DDS TO
+      ***** THE BEST MATCH LATCHED BY ARTINFO-SUIVANT SO IT REFLECTS
+      ***** THE VERSION ACTUALLY IN EFFECT ON THE ORDER'S DATE
+           IF WS-INFO-OK = "Y"
+              MOVE ORDDAR             TO  ARTIID OF INFO-ENR-DDS
+              MOVE WS-INFO-BEST-LIB    TO  INFO-LIB OF INFO-ENR-DDS
+              MOVE WS-INFO-BEST-EFFDT  TO  INFO-EFFDT OF INFO-ENR-DDS
+           END-IF.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ***** LOOP WORKER FOR THE PERFORM ... UNTIL ABOVE - EVERY EXIT
+      ***** PATH FALLS OFF THE BOTTOM OF THIS PARAGRAPH RATHER THAN
+      ***** GOTO'ING TO A SIBLING, SO CONTROL ALWAYS RETURNS TO THE
+      ***** LOOP'S PERFORM, NEVER PAST IT
+       ARTINFO-SUIVANT.
+           READ ARTINFO NEXT AT END
+                MOVE "Y" TO WS-INFO-EOF
+           END-READ.
+      *
+           IF WS-INFO-EOF NOT = "Y"
+              IF ARTIID OF INFO-ENR-DDS NOT = ORDDAR
+                 MOVE "Y" TO WS-INFO-EOF
+              ELSE
+                 IF INFO-EFFDT OF INFO-ENR-DDS NOT > DR-ORDDT
+                    AND INFO-EFFDT OF INFO-ENR-DDS
+                        NOT < WS-INFO-BEST-EFFDT
+                    MOVE INFO-EFFDT OF INFO-ENR-DDS
+                                          TO WS-INFO-BEST-EFFDT
+                    MOVE INFO-LIB   OF INFO-ENR-DDS
+                                          TO WS-INFO-BEST-LIB
+                    MOVE "Y" TO WS-INFO-OK
+                 END-IF
+              END-IF
+           END-IF.
+      /
+      ****************************************************************
+      ******* RECHERCHE D'UN FOURNISSEUR UTILISABLE POUR L'ARTICLE
+      ****************************************************************
+      /
+       CHERCHE-PROV SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           MOVE ORDDAR TO  ARTIID OF PROV-ENR-DDS.
+           START ARTIPROV KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF PROV-ENR-DDS
+                 INVALID KEY
+                 MOVE "77" TO WS-ERR
+                 PERFORM RESOUD-LIBERR
+                 GO  TO     END-RECORD.
+      *
+           MOVE "N" TO WS-PROV-OK.
+           MOVE "N" TO WS-PROV-EOF.
+           PERFORM PROV-SUIVANT UNTIL WS-PROV-OK = "Y"
+                                    OR WS-PROV-EOF = "Y".
+      *
+           IF WS-PROV-OK = "Y"
+              MOVE SPACE TO WS-ERR
+              MOVE SPACE TO WS-LIBERR
+           END-IF.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ***** LOOP WORKER FOR THE PERFORM ... UNTIL ABOVE - EVERY EXIT
+      ***** PATH FALLS OFF THE BOTTOM OF THIS PARAGRAPH RATHER THAN
+      ***** GOTO'ING TO A SIBLING, SO CONTROL ALWAYS RETURNS TO THE
+      ***** LOOP'S PERFORM, NEVER PAST IT
+      ***** A GENUINE SHORTFALL CODE (65-68) ALREADY LATCHED BY
+      ***** VERIFIE-SEUILS-PROV ON AN EARLIER DUPLICATE-KEY RECORD IS
+      ***** KEPT, NOT OVERWRITTEN BY "77", ONCE THE WALK RUNS OUT OF
+      ***** FURTHER PROVIDERS TO TRY
+       PROV-SUIVANT.
+           READ ARTIPROV NEXT AT END
+                MOVE "Y" TO WS-PROV-EOF
+           END-READ.
+      *
+           IF WS-PROV-EOF = "Y"
+              IF WS-ERR = SPACE
+                 MOVE "77" TO WS-ERR
+                 PERFORM RESOUD-LIBERR
+              END-IF
+           ELSE
+              IF ARTIID OF PROV-ENR-DDS NOT = ORDDAR
+                 MOVE "Y" TO WS-PROV-EOF
+                 IF WS-ERR = SPACE
+                    MOVE "77" TO WS-ERR
+                    PERFORM RESOUD-LIBERR
+                 END-IF
+              ELSE
+                 PERFORM VERIFIE-SEUILS-PROV
+                 IF WS-ERR = SPACE
+                    MOVE "Y" TO WS-PROV-OK
+                 END-IF
+              END-IF
+           END-IF.
+      /
+      ***** FIRST-WINS, SAME AS THE ARTICLE-LEVEL CHECKS, SO A RECORD
+      ***** THAT FAILS MORE THAN ONE THRESHOLD REPORTS THE FIRST ONE
+      ***** HIT RATHER THAN WHICHEVER WAS CHECKED LAST - CHAINED ON
+      ***** ELSE RATHER THAN GOTO SO THIS PARAGRAPH ALWAYS FALLS OFF
+      ***** ITS OWN BOTTOM BACK TO PROV-SUIVANT'S PERFORM - A UM/DEV
+      ***** MISMATCH AGAINST THIS PROVIDER IS CHECKED FIRST OF ALL,
+      ***** SAME REASONING AS THE ARTICLE-LEVEL "69" ABOVE: THERE IS
+      ***** NO CONVERSION TABLE TO FALL BACK ON, SO THE LINE IS LEFT
+      ***** UNVERIFIED AGAINST THIS PROVIDER RATHER THAN WAVED THROUGH
+       VERIFIE-SEUILS-PROV.
+           MOVE SPACE TO WS-ERR.
+           MOVE SPACE TO WS-LIBERR.
+           IF (PROV-QT-MINI OF PROV-ENR-DDS NOT = ZERO
+               OR PROV-QT-MAXI OF PROV-ENR-DDS NOT = ZERO
+               OR PROV-PR-MINI OF PROV-ENR-DDS NOT = ZERO
+               OR PROV-PR-MAXI OF PROV-ENR-DDS NOT = ZERO)
+              AND (DR-UM  NOT = PROV-UM  OF PROV-ENR-DDS
+                   OR DR-DEV NOT = PROV-DEV OF PROV-ENR-DDS)
+              MOVE "69" TO WS-ERR
+              PERFORM RESOUD-LIBERR
+           ELSE
+              IF PROV-QT-MINI OF PROV-ENR-DDS NOT = ZERO
+                 AND DR-QT < PROV-QT-MINI OF PROV-ENR-DDS
+                 AND DR-UM  = PROV-UM  OF PROV-ENR-DDS
+                 AND DR-DEV = PROV-DEV OF PROV-ENR-DDS
+                 MOVE "65" TO WS-ERR
+                 PERFORM RESOUD-LIBERR
+              ELSE
+                 IF PROV-QT-MAXI OF PROV-ENR-DDS NOT = ZERO
+                    AND DR-QT > PROV-QT-MAXI OF PROV-ENR-DDS
+                    AND DR-UM  = PROV-UM  OF PROV-ENR-DDS
+                    AND DR-DEV = PROV-DEV OF PROV-ENR-DDS
+                    MOVE "66" TO WS-ERR
+                    PERFORM RESOUD-LIBERR
+                 ELSE
+                    IF PROV-PR-MINI OF PROV-ENR-DDS NOT = ZERO
+                       AND DR-PR < PROV-PR-MINI OF PROV-ENR-DDS
+                       AND DR-UM  = PROV-UM  OF PROV-ENR-DDS
+                       AND DR-DEV = PROV-DEV OF PROV-ENR-DDS
+                       MOVE "67" TO WS-ERR
+                       PERFORM RESOUD-LIBERR
+                    ELSE
+                       IF PROV-PR-MAXI OF PROV-ENR-DDS NOT = ZERO
+                          AND DR-PR > PROV-PR-MAXI OF PROV-ENR-DDS
+                          AND DR-UM  = PROV-UM  OF PROV-ENR-DDS
+                          AND DR-DEV = PROV-DEV OF PROV-ENR-DDS
+                          MOVE "68" TO WS-ERR
+                          PERFORM RESOUD-LIBERR
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      /
+      ****************************************************************
+      ******* RESOLUTION DU LIBELLE D'ERREUR VIA LA TABLE WKERRTAB
+      ****************************************************************
+      /
+       RESOUD-LIBERR.
+           MOVE WS-ERR TO ERR-COD.
+           CALL "ERRMSG" USING ERR-PARM.
+           MOVE ERR-LIB TO WS-LIBERR.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE LIGNE SUR LE RAPPORT D'ANOMALIES BPFER
+      ****************************************************************
+      /
+       EDITION-BPFER.
+           MOVE ORDDAR       TO  BPFER-ORDDAR.
+           MOVE WS-ERR       TO  BPFER-ERR.
+           MOVE WS-LIBERR    TO  BPFER-LIBERR.
+           WRITE BPFER-ENR.
+      /
+      ****************************************************************
+      ******* ECRITURE DE LA DISPOSITION DE LA LIGNE SUR DISPORD
+      ****************************************************************
+      /
+       EDITION-DISPORD.
+           IF NOT LDA-VISUEL
+              MOVE ORDDAR       TO  DISP-ORDDAR
+              MOVE DR-QT        TO  DISP-QT
+              MOVE DR-PR        TO  DISP-PR
+              MOVE WS-ERR       TO  DISP-ERR
+              IF WS-ERR = SPACE
+                 MOVE "A" TO DISP-CODE
+              ELSE
+                 MOVE "R" TO DISP-CODE
+              END-IF
+              WRITE DISP-ENR-DDS
+           END-IF.
+      /
+      ****************************************************************
+      ******* RECHERCHE DU FOURNISSEUR ARTIPROV A REAPPROVISIONNER
+      ****************************************************************
+      /
+       RESOUD-REAPPRO SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           MOVE ORDDAR TO  ARTIID OF PROV-ENR-DDS.
+           START ARTIPROV KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF PROV-ENR-DDS
+                 INVALID KEY
+                 MOVE SPACE TO PROV-ID OF PROV-ENR-DDS
+                 GO  TO     END-RECORD.
+      *
+           READ ARTIPROV NEXT AT END
+                MOVE SPACE TO PROV-ID OF PROV-ENR-DDS
+                GO  TO     END-RECORD.
       *
-           MOVE ORDDAR TO  ARTIID OF PROV-ENR-DDS
-           READ ARTIPROV NEXT AT END MOVE "77"  TO  WS-ERR
-                             MOVE "PROVIDER NOT FOUND" TO WS-LIBERR
-                                   GO  TO     END-RECORD.
            IF ARTIID OF PROV-ENR-DDS NOT = ORDDAR
-           THEN MOVE "77" TO WS-ERR.
+              MOVE SPACE TO PROV-ID OF PROV-ENR-DDS
+           END-IF.
       *
        END-RECORD.
-           EXIT.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE DEMANDE DE REAPPROVISIONNEMENT
+      ****************************************************************
+      /
+       EDITION-REAPPRO.
+           PERFORM RESOUD-REAPPRO.
+      *
+           MOVE ORDDAR                  TO  REAP-ORDDAR.
+           MOVE ARTIID OF ART-ENR-DDS   TO  REAP-ARTIID.
+           MOVE PROV-ID OF PROV-ENR-DDS TO  REAP-PROV-ID.
+           MOVE WS-ERR                  TO  REAP-ERR.
+           MOVE DR-QT                   TO  REAP-QT.
+           MOVE DR-PR                   TO  REAP-PR.
+           WRITE REAP-ENR-DDS.
       /
- 
+
