@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TVA115.
+      /
+      ***********************
+      * This program scans TVATAB (the master backing WKTABTVA's
+      * WK-TVA-TABLE) and lists every active tax code next to its
+      * WK-TVA-CORRES cross-site counterpart, checking whether that
+      * counterpart code actually exists on TVATAB, so finance can
+      * spot a site whose local tax code has no correspondence set
+      * up before it causes a mismatched rate on an inter-site
+      * transfer.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TVATAB
+                   ASSIGN       TO DATABASE-TVATAB
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF TVA-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  TVATAB2
+                   ASSIGN       TO DATABASE-TVATAB
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF COR-ENR-DDS
+                   FILE STATUS  IS ST2.
+      *
+           SELECT  BPFCOR
+                   ASSIGN       TO PRINTER-BPFCOR
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  TVATAB   LABEL RECORD STANDARD.
+       01  TVA-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF TVATAB.
+      *
+      ***** SECOND PATH ONTO TVATAB, USED ONLY TO PROBE WHETHER THE
+      ***** CORRESPONDENCE CODE ITSELF EXISTS AS A TAX CODE
+       FD  TVATAB2   LABEL RECORD STANDARD.
+       01  COR-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF TVATAB.
+      *
+      ****************************************************************
+      **** CROSS-SITE TAX-CODE CORRESPONDENCE REPORT
+      ****************************************************************
+       FD  BPFCOR  LABEL RECORD STANDARD.
+       01  BPFCOR-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFCOR-LIB         PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  FILLER             PIC X(8)  VALUE "CORRES=".
+           05  BPFCOR-CORRES      PIC X(2).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFCOR-STAT        PIC X(25).
+      *
+       01  BPFCOR-TOTALS REDEFINES BPFCOR-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFCOR-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "ANO=".
+           05  BPFCOR-TOT-ANO     PIC Z(5)9.
+           05  FILLER             PIC X(20).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-ANO           PIC 9(6) VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  ST2                    PIC XX.
+       77  WS-END                 PIC XX.
+      *
+       77  WS-COR-CLE             PIC X(20) VALUE SPACE.
+       77  WS-COR-LIB2             PIC X(2)  VALUE SPACE.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           OPEN INPUT  TVATAB.
+           OPEN INPUT  TVATAB2.
+           OPEN OUTPUT BPFCOR.
+      *
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF TVA-ENR-DDS.
+           START TVATAB KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF TVA-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END
+                 GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  TVATAB
+                  TVATAB2
+                  BPFCOR.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           READ TVATAB NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+                GO  TO   END-RECORD.
+      *
+           ADD 1 TO CPT-LUS.
+           PERFORM WORKS-LINES.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* VERIFICATION DE LA CORRESPONDANCE D'UN CODE TAXE
+      ****************************************************************
+      /
+       WORKS-LINES SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           IF TVA-ACTIF OF TVA-ENR-DDS NOT = "O"
+              GO  TO     END-RECORD
+           END-IF.
+      *
+           IF TVA-CORRES OF TVA-ENR-DDS = SPACE
+              ADD 1 TO CPT-ANO
+              MOVE "NO CORRESPONDENCE SET UP" TO BPFCOR-STAT
+              PERFORM EDITION-BPFCOR
+              GO  TO     END-RECORD
+           END-IF.
+      *
+           MOVE SPACE TO WS-COR-CLE.
+           MOVE TVA-CORRES OF TVA-ENR-DDS TO WS-COR-CLE(1:2).
+           MOVE WS-COR-CLE TO EXTERNALLY-DESCRIBED-KEY OF COR-ENR-DDS.
+           START TVATAB2 KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF COR-ENR-DDS
+                 INVALID KEY
+                 ADD 1 TO CPT-ANO
+                 MOVE "CORRESPONDENCE NOT FOUND" TO BPFCOR-STAT
+                 PERFORM EDITION-BPFCOR
+                 GO  TO     END-RECORD.
+      *
+           READ TVATAB2 NEXT AT END
+                ADD 1 TO CPT-ANO
+                MOVE "CORRESPONDENCE NOT FOUND" TO BPFCOR-STAT
+                PERFORM EDITION-BPFCOR
+                GO  TO     END-RECORD.
+      *
+           MOVE TVA-LIB OF COR-ENR-DDS (1:2) TO WS-COR-LIB2.
+           IF WS-COR-LIB2 NOT = TVA-CORRES OF TVA-ENR-DDS
+              ADD 1 TO CPT-ANO
+              MOVE "CORRESPONDENCE NOT FOUND" TO BPFCOR-STAT
+              PERFORM EDITION-BPFCOR
+              GO  TO     END-RECORD
+           END-IF.
+      *
+           MOVE SPACE TO BPFCOR-STAT.
+           PERFORM EDITION-BPFCOR.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE DU TOTAL DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFCOR-TOT-LUS.
+           MOVE CPT-ANO TO BPFCOR-TOT-ANO.
+           WRITE BPFCOR-TOTALS.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE LIGNE SUR LE RAPPORT DE CORRESPONDANCE
+      ****************************************************************
+      /
+       EDITION-BPFCOR.
+           MOVE TVA-LIB OF TVA-ENR-DDS     TO BPFCOR-LIB.
+           MOVE TVA-CORRES OF TVA-ENR-DDS  TO BPFCOR-CORRES.
+           WRITE BPFCOR-ENR.
+      /
