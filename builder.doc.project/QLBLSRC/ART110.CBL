@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ART110.
+      /
+      ***********************
+      * This program maintains the critical quantity/price
+      * thresholds carried on the ARTICLE master (ART-QT-MINI,
+      * ART-QT-MAXI, ART-PR-MINI, ART-PR-MAXI) that ART100 checks
+      * order lines against.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARTICLE
+                   ASSIGN       TO DATABASE-ARTICLE1
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF ART-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  ARTMNTX
+                   ASSIGN       TO DATABASE-ARTMNTX
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFMNT
+                   ASSIGN       TO PRINTER-BPFMNT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  ARTICLE   LABEL RECORD STANDARD.
+       01  ART-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTICLE1.
+      *
+       FD  ARTMNTX  LABEL RECORD STANDARD.
+       01  MNT-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF ARTMNTX.
+      *
+      ****************************************************************
+      **** BEFORE/AFTER LISTING OF EVERY THRESHOLD CHANGE APPLIED
+      ****************************************************************
+       FD  BPFMNT  LABEL RECORD STANDARD.
+       01  BPFMNT-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFMNT-ARTIID      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFMNT-TAG         PIC X(7).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFMNT-QT-MINI     PIC -(7)9,999.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFMNT-QT-MAXI     PIC -(7)9,999.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFMNT-PR-MINI     PIC -(5)9,999.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFMNT-PR-MAXI     PIC -(5)9,999.
+      *
+       01  BPFMNT-TOTALS REDEFINES BPFMNT-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFMNT-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "ECR=".
+           05  BPFMNT-TOT-ECR     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "REJ=".
+           05  BPFMNT-TOT-REJ     PIC Z(5)9.
+           05  FILLER             PIC X(17).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-ECR           PIC 9(6) VALUE ZERO.
+       77  CPT-REJ           PIC 9(6) VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+       01  DATE-JOUR   VALUE SPACES.
+           05  AN          PIC XX.
+           05  MOI         PIC XX.
+           05  JOUR        PIC XX.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   DATE-JOUR  FROM  DATE.
+      *
+           OPEN INPUT  ARTMNTX.
+           OPEN I-O    ARTICLE.
+           OPEN OUTPUT BPFMNT.
+      *
+           MOVE "00" TO WS-END.
+      *
+           READ ARTMNTX NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+      *
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  ARTICLE
+                  ARTMNTX
+                  BPFMNT.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           IF WS-END = "00" THEN
+      *
+           ADD 1 TO CPT-LUS
+           PERFORM MISE-A-JOUR.
+      *
+       READ-NEXT.
+           READ ARTMNTX NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   END-RECORD.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* APPLICATION D'UNE MODIFICATION DE SEUILS CRITIQUES
+      ****************************************************************
+      /
+       MISE-A-JOUR SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+      *
+           MOVE MNT-ARTIID TO ARTIID OF ART-ENR-DDS.
+           READ ARTICLE INVALID KEY
+                ADD 1 TO CPT-REJ
+                GO  TO  END-RECORD.
+      *
+           MOVE MNT-QT-MINI TO ART-QT-MINI OF ART-ENR-DDS.
+           MOVE MNT-QT-MAXI TO ART-QT-MAXI OF ART-ENR-DDS.
+           MOVE MNT-PR-MINI TO ART-PR-MINI OF ART-ENR-DDS.
+           MOVE MNT-PR-MAXI TO ART-PR-MAXI OF ART-ENR-DDS.
+      *
+           REWRITE ART-ENR-DDS INVALID KEY
+                ADD 1 TO CPT-REJ
+                GO  TO  END-RECORD.
+      *
+           ADD 1 TO CPT-ECR.
+           PERFORM EDITION-BPFMNT.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* EDITION DE LA LIGNE DE CONTROLE AVANT/APRES
+      ****************************************************************
+      /
+       EDITION-BPFMNT.
+           MOVE MNT-ARTIID    TO BPFMNT-ARTIID.
+           MOVE "APPLIED"     TO BPFMNT-TAG.
+           MOVE MNT-QT-MINI   TO BPFMNT-QT-MINI.
+           MOVE MNT-QT-MAXI   TO BPFMNT-QT-MAXI.
+           MOVE MNT-PR-MINI   TO BPFMNT-PR-MINI.
+           MOVE MNT-PR-MAXI   TO BPFMNT-PR-MAXI.
+           WRITE BPFMNT-ENR.
+      /
+      ****************************************************************
+      ******* ECRITURE DE LA LIGNE DE TOTAUX DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFMNT-TOT-LUS.
+           MOVE CPT-ECR TO BPFMNT-TOT-ECR.
+           MOVE CPT-REJ TO BPFMNT-TOT-REJ.
+           WRITE BPFMNT-TOTALS.
+      /
