@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TVA100.
+      /
+      ***********************
+      * This program applies tax-rate changes to TVATAB, the
+      * master backing WKTABTVA's in-memory WK-TVA-TABLE, and keeps
+      * the rate/date pair being superseded on TVAHIST so a
+      * historical document can still be re-priced at the rate that
+      * was actually in effect on its own date.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TVATAB
+                   ASSIGN       TO DATABASE-TVATAB
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF TVA-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  TVAHIST
+                   ASSIGN       TO DATABASE-TVAHIST
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF HIST-ENR-DDS
+                   WITH DUPLICATES
+                   FILE STATUS  IS ST.
+      *
+           SELECT  TVAMNTX
+                   ASSIGN       TO DATABASE-TVAMNTX
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFTVA
+                   ASSIGN       TO PRINTER-BPFTVA
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  TVATAB   LABEL RECORD STANDARD.
+       01  TVA-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF TVATAB.
+      *
+       FD  TVAHIST  LABEL RECORD STANDARD.
+       01  HIST-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF TVAHIST.
+      *
+       FD  TVAMNTX  LABEL RECORD STANDARD.
+       01  MNT-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF TVAMNTX.
+      *
+      ****************************************************************
+      **** BEFORE/AFTER LISTING OF EVERY TAX-RATE CHANGE APPLIED
+      ****************************************************************
+       FD  BPFTVA  LABEL RECORD STANDARD.
+       01  BPFTVA-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFTVA-LIB         PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFTVA-TAG         PIC X(9).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFTVA-TVAT        PIC -(3)9,99.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFTVA-TVVT        PIC -(3)9,99.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFTVA-DATE        PIC X(8).
+      *
+       01  BPFTVA-TOTALS REDEFINES BPFTVA-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFTVA-TOT-LUS     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "ECR=".
+           05  BPFTVA-TOT-ECR     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "REJ=".
+           05  BPFTVA-TOT-REJ     PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "HIS=".
+           05  BPFTVA-TOT-HIS     PIC Z(5)9.
+           05  FILLER             PIC X(8).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-ECR           PIC 9(6) VALUE ZERO.
+       77  CPT-REJ           PIC 9(6) VALUE ZERO.
+       77  CPT-HIS           PIC 9(6) VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+       01  DATE-JOUR   VALUE SPACES.
+           05  AN          PIC XX.
+           05  MOI         PIC XX.
+           05  JOUR        PIC XX.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   DATE-JOUR  FROM  DATE.
+      *
+           OPEN INPUT  TVAMNTX.
+           OPEN I-O    TVATAB.
+           OPEN OUTPUT TVAHIST.
+           OPEN OUTPUT BPFTVA.
+      *
+           MOVE "00" TO WS-END.
+      *
+           READ TVAMNTX NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+      *
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  TVATAB
+                  TVAHIST
+                  TVAMNTX
+                  BPFTVA.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           IF WS-END = "00" THEN
+      *
+           ADD 1 TO CPT-LUS
+           PERFORM MISE-A-JOUR.
+      *
+       READ-NEXT.
+           READ TVAMNTX NEXT AT END
+                        MOVE HIGH-VALUE TO WS-END
+                        GO  TO   END-RECORD.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* APPLICATION D'UN CHANGEMENT DE TAUX DE TVA
+      ****************************************************************
+      /
+       MISE-A-JOUR SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+      *
+           MOVE MNT-LIB TO TVA-LIB OF TVA-ENR-DDS.
+           READ TVATAB INVALID KEY
+                PERFORM CREE-TVATAB
+                GO  TO  END-RECORD.
+      *
+      ***** RETAIN THE RATE/DATE PAIR BEING SUPERSEDED BEFORE THE
+      ***** NEW RATE OVERWRITES THE ACTIVE ROW
+           MOVE TVA-LIB OF TVA-ENR-DDS  TO  HIST-LIB.
+           MOVE TVA-TVAT OF TVA-ENR-DDS TO  HIST-TVAT.
+           MOVE TVA-TVVT OF TVA-ENR-DDS TO  HIST-TVVT.
+           MOVE TVA-DATE OF TVA-ENR-DDS TO  HIST-DATE.
+           WRITE HIST-ENR-DDS.
+           ADD 1 TO CPT-HIS.
+      *
+           MOVE MNT-TVAT   TO TVA-TVAT   OF TVA-ENR-DDS.
+           MOVE MNT-TVVT   TO TVA-TVVT   OF TVA-ENR-DDS.
+           MOVE MNT-ACTIF  TO TVA-ACTIF  OF TVA-ENR-DDS.
+           MOVE MNT-CORRES TO TVA-CORRES OF TVA-ENR-DDS.
+           MOVE MNT-DATE   TO TVA-DATE   OF TVA-ENR-DDS.
+      *
+           REWRITE TVA-ENR-DDS INVALID KEY
+                ADD 1 TO CPT-REJ
+                GO  TO  END-RECORD.
+      *
+           ADD 1 TO CPT-ECR.
+           PERFORM EDITION-BPFTVA.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* CREATION D'UN NOUVEAU CODE DE TVA - PAS D'HISTORIQUE
+      ****************************************************************
+      /
+       CREE-TVATAB SECTION.
+      ***************************
+      /
+       CREE-TVATAB-DEB.
+           MOVE MNT-LIB    TO TVA-LIB    OF TVA-ENR-DDS.
+           MOVE MNT-TVAT   TO TVA-TVAT   OF TVA-ENR-DDS.
+           MOVE MNT-TVVT   TO TVA-TVVT   OF TVA-ENR-DDS.
+           MOVE MNT-ACTIF  TO TVA-ACTIF  OF TVA-ENR-DDS.
+           MOVE MNT-CORRES TO TVA-CORRES OF TVA-ENR-DDS.
+           MOVE MNT-DATE   TO TVA-DATE   OF TVA-ENR-DDS.
+      *
+           WRITE TVA-ENR-DDS INVALID KEY
+                ADD 1 TO CPT-REJ
+                GO  TO  END-RECORD.
+      *
+           ADD 1 TO CPT-ECR.
+           PERFORM EDITION-BPFTVA.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* EDITION DE LA LIGNE DE CONTROLE AVANT/APRES
+      ****************************************************************
+      /
+       EDITION-BPFTVA.
+           MOVE TVA-LIB OF TVA-ENR-DDS  TO BPFTVA-LIB.
+           MOVE "APPLIED"               TO BPFTVA-TAG.
+           MOVE TVA-TVAT OF TVA-ENR-DDS TO BPFTVA-TVAT.
+           MOVE TVA-TVVT OF TVA-ENR-DDS TO BPFTVA-TVVT.
+           MOVE TVA-DATE OF TVA-ENR-DDS TO BPFTVA-DATE.
+           WRITE BPFTVA-ENR.
+      /
+      ****************************************************************
+      ******* ECRITURE DE LA LIGNE DE TOTAUX DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFTVA-TOT-LUS.
+           MOVE CPT-ECR TO BPFTVA-TOT-ECR.
+           MOVE CPT-REJ TO BPFTVA-TOT-REJ.
+           MOVE CPT-HIS TO BPFTVA-TOT-HIS.
+           WRITE BPFTVA-TOTALS.
+      /
