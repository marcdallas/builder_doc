@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRMSG.
+      /
+      ***********************
+      * This subprogram looks a status code up in WKERRTAB and
+      * returns its descriptive text, so a program sets a status
+      * code and calls here for the message instead of carrying its
+      * own copy of the literal text.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *
+      /
+       DATA    DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY WKERRTAB.
+      *
+       LINKAGE SECTION.
+       01  ERR-PARM.
+           05  ERR-COD                PIC XX.
+           05  ERR-LIB                PIC X(30).
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION  USING  ERR-PARM.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+           SET IN-ERR TO 1.
+           MOVE "UNKNOWN ERROR CODE"      TO  ERR-LIB.
+      *
+           PERFORM CHERCHE-MSG UNTIL IN-ERR > WK-ERR-NBCOD.
+      *
+           GOBACK.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+      ****************************************************************
+      ******* RECHERCHE DU CODE DANS LA TABLE WKERRTAB
+      ****************************************************************
+      /
+       CHERCHE-MSG.
+           IF WK-ERR-COD(IN-ERR) = ERR-COD
+              MOVE WK-ERR-LIB(IN-ERR) TO ERR-LIB
+              SET IN-ERR TO WK-ERR-NBCOD
+           END-IF.
+      *
+           SET IN-ERR UP BY 1.
+      /
