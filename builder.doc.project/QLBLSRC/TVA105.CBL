@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TVA105.
+      /
+      ***********************
+      * This program counts the active tax codes on TVATAB and
+      * warns when the count reaches or exceeds WK-TVA-NBPST, the
+      * capacity of the WK-TVA-TABLE OCCURS array in WKTABTVA, so a
+      * new tax code doesn't silently fail to find a free slot.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TVATAB
+                   ASSIGN       TO DATABASE-TVATAB
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF TVA-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFCAP
+                   ASSIGN       TO PRINTER-BPFCAP
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  TVATAB   LABEL RECORD STANDARD.
+       01  TVA-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF TVATAB.
+      *
+      ****************************************************************
+      **** TAX TABLE CAPACITY WARNING REPORT
+      ****************************************************************
+       FD  BPFCAP  LABEL RECORD STANDARD.
+       01  BPFCAP-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  FILLER             PIC X(9)  VALUE "TVA TABLE".
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  FILLER             PIC X(7)  VALUE "ACTIVE=".
+           05  BPFCAP-ACT         PIC Z(1)9.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  FILLER             PIC X(9)  VALUE "CAPACITY=".
+           05  BPFCAP-CAP         PIC Z(1)9.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFCAP-MSG         PIC X(35).
+      *
+      /
+       WORKING-STORAGE SECTION.
+           COPY WKTABTVA.
+      *
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-ACT           PIC 99   VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+       01  DATE-JOUR   VALUE SPACES.
+           05  AN          PIC XX.
+           05  MOI         PIC XX.
+           05  JOUR        PIC XX.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   DATE-JOUR  FROM  DATE.
+      *
+           OPEN INPUT  TVATAB.
+           OPEN OUTPUT BPFCAP.
+      *
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF TVA-ENR-DDS.
+           START TVATAB KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF TVA-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END
+                 GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+           PERFORM EDITION-BPFCAP.
+      *
+           CLOSE  TVATAB
+                  BPFCAP.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           READ TVATAB NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+                GO  TO   END-RECORD.
+      *
+           ADD 1 TO CPT-LUS.
+           IF TVA-ACTIF OF TVA-ENR-DDS = "O"
+              ADD 1 TO CPT-ACT
+           END-IF.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* EDITION DU MESSAGE D'ALERTE DE CAPACITE
+      ****************************************************************
+      /
+       EDITION-BPFCAP.
+           MOVE CPT-ACT      TO BPFCAP-ACT.
+           MOVE WK-TVA-NBPST TO BPFCAP-CAP.
+      *
+           IF CPT-ACT >= WK-TVA-NBPST
+              MOVE "** TABLE AT OR OVER CAPACITY **" TO BPFCAP-MSG
+           ELSE
+              MOVE "TABLE WITHIN CAPACITY" TO BPFCAP-MSG
+           END-IF.
+      *
+           WRITE BPFCAP-ENR.
+      /
