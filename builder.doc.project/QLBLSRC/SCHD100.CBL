@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCHD100.
+      /
+      ***********************
+      * This program drives the job scheduler keyed on SCHDTAB's
+      * LDA-FREQ-style frequency flag (J/H/M/A/E). It reports every
+      * job whose SCHD-NEXT-DUE has arrived, stamps SCHD-LAST-RUN
+      * with today's date, and advances SCHD-NEXT-DUE by the job's
+      * frequency so a monthly job isn't accidentally skipped or
+      * re-run by whoever happens to submit it that day.
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  SCHDTAB
+                   ASSIGN       TO DATABASE-SCHDTAB
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                                   OF SCHD-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFSCHD
+                   ASSIGN       TO PRINTER-BPFSCHD
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  SCHDTAB   LABEL RECORD STANDARD.
+       01  SCHD-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF SCHDTAB.
+      *
+      ****************************************************************
+      **** JOBS DUE REPORT
+      ****************************************************************
+       FD  BPFSCHD  LABEL RECORD STANDARD.
+       01  BPFSCHD-ENR.
+           05  FILLER             PIC X(1)  VALUE SPACE.
+           05  BPFSCHD-JOB        PIC X(10).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFSCHD-FREQ       PIC X(1).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFSCHD-LAST       PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFSCHD-NEXT       PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACE.
+           05  BPFSCHD-MSG        PIC X(10).
+      *
+       01  BPFSCHD-TOTALS REDEFINES BPFSCHD-ENR.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(11) VALUE "RUN TOTALS:".
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "LUS=".
+           05  BPFSCHD-TOT-LUS    PIC Z(5)9.
+           05  FILLER             PIC X(1).
+           05  FILLER             PIC X(4)  VALUE "DUE=".
+           05  BPFSCHD-TOT-DUE    PIC Z(5)9.
+           05  FILLER             PIC X(17).
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LUS           PIC 9(6) VALUE ZERO.
+       77  CPT-DUE           PIC 9(6) VALUE ZERO.
+      *
+       77  ST                     PIC XX.
+       77  WS-END                 PIC XX.
+      *
+       01  WS-TODAY-YMD  VALUE ZERO.
+           05  WS-TODAY-AA        PIC 9(4).
+           05  WS-TODAY-MM        PIC 9(2).
+           05  WS-TODAY-JJ        PIC 9(2).
+      *
+       77  WS-TODAY-DATE          PIC X(8) VALUE SPACE.
+       77  WS-TODAY-SERIAL        PIC 9(7) VALUE ZERO.
+       77  WS-DUE-SERIAL          PIC 9(7) VALUE ZERO.
+       77  WS-SERIAL              PIC 9(7) VALUE ZERO.
+      *
+      ***** MOIS-TABLE USED TO CLAMP THE DAY WHEN A MONTHLY OR
+      ***** ANNUAL ECHEANCE LANDS ON A SHORT MONTH
+       01  WS-MOIS-FILLER  VALUE "312831303130313130313031".
+           05  FILLER               PIC X(24).
+       01  WS-MOIS-TABLE REDEFINES WS-MOIS-FILLER.
+           05  WS-MOIS-JRS  OCCURS 12  PIC 99.
+      *
+       77  WS-REM                 PIC 99    VALUE ZERO.
+       77  WS-QUOT                PIC 9(4)  VALUE ZERO.
+      *
+       01  WS-DATE-DECOMP.
+           05  WS-DATE-AA         PIC 9(4).
+           05  WS-DATE-MM         PIC 9(2).
+           05  WS-DATE-JJ         PIC 9(2).
+      *
+       77  WS-DATE-HOLD           PIC X(8)  VALUE SPACE.
+       77  WS-JOURS-A-AJOUTER     PIC 9(3)  VALUE ZERO.
+       77  WS-IDX                 PIC 99    VALUE ZERO.
+       77  WS-MAX-JJ              PIC 99    VALUE ZERO.
+      *
+      /
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       INIT SECTION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           ACCEPT   WS-TODAY-YMD  FROM  DATE YYYYMMDD.
+           MOVE WS-TODAY-YMD TO WS-TODAY-DATE.
+           MOVE WS-TODAY-AA TO WS-DATE-AA.
+           MOVE WS-TODAY-MM TO WS-DATE-MM.
+           MOVE WS-TODAY-JJ TO WS-DATE-JJ.
+           PERFORM CALCULE-SERIAL.
+           MOVE WS-SERIAL   TO WS-TODAY-SERIAL.
+      *
+           OPEN INPUT  SCHDTAB.
+           OPEN OUTPUT BPFSCHD.
+      *
+           MOVE "00" TO WS-END.
+      *
+           MOVE LOW-VALUE TO EXTERNALLY-DESCRIBED-KEY OF SCHD-ENR-DDS.
+           START SCHDTAB KEY IS NOT LESS THAN
+                 EXTERNALLY-DESCRIBED-KEY OF SCHD-ENR-DDS
+                 INVALID KEY
+                 MOVE HIGH-VALUE TO WS-END
+                 GO  TO   VIDE.
+      *
+           PERFORM TRAITEMENT-DETAIL UNTIL WS-END = HIGH-VALUE.
+      *
+       VIDE.
+           PERFORM EDITION-TOTAUX.
+      *
+           CLOSE  SCHDTAB
+                  BPFSCHD.
+      *
+           STOP    RUN.
+      ***********************************************************
+      ***  END PROGRAM
+      ***********************************************************
+      /
+       TRAITEMENT-DETAIL SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           READ SCHDTAB NEXT AT END
+                MOVE HIGH-VALUE TO WS-END
+                GO  TO   END-RECORD.
+      *
+           ADD 1 TO CPT-LUS.
+           PERFORM WORKS-LINES.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* ECRITURE DU TOTAL DE FIN DE TRAITEMENT
+      ****************************************************************
+      /
+       EDITION-TOTAUX.
+           MOVE CPT-LUS TO BPFSCHD-TOT-LUS.
+           MOVE CPT-DUE TO BPFSCHD-TOT-DUE.
+           WRITE BPFSCHD-TOTALS.
+      /
+      ****************************************************************
+      ******* VERIFICATION DE L'ECHEANCE ET MISE A JOUR DE SCHDTAB
+      ****************************************************************
+      /
+       WORKS-LINES SECTION.
+      ***************************
+      /
+       TRT-RECORD.
+           MOVE SCHD-NEXT-DUE OF SCHD-ENR-DDS TO WS-DATE-HOLD.
+           MOVE WS-DATE-HOLD(1:4) TO WS-DATE-AA.
+           MOVE WS-DATE-HOLD(5:2) TO WS-DATE-MM.
+           MOVE WS-DATE-HOLD(7:2) TO WS-DATE-JJ.
+           PERFORM CALCULE-SERIAL.
+           MOVE WS-SERIAL TO WS-DUE-SERIAL.
+      *
+           IF WS-DUE-SERIAL > WS-TODAY-SERIAL
+              GO  TO     END-RECORD
+           END-IF.
+      *
+           ADD 1 TO CPT-DUE.
+           PERFORM EDITION-BPFSCHD.
+      *
+           MOVE WS-TODAY-DATE TO SCHD-LAST-RUN OF SCHD-ENR-DDS.
+           PERFORM AVANCE-ECHEANCE.
+      *
+           REWRITE SCHD-ENR-DDS.
+      *
+       END-RECORD.
+           EXIT SECTION.
+      /
+      ****************************************************************
+      ******* CALCUL D'UN NUMERO DE JOUR SERIAL (360 JOURS/AN) A
+      ******* PARTIR DE WS-DATE-DECOMP - POUR COMPARAISON DE DATES
+      ******* SANS FONCTION INTRINSEQUE
+      ****************************************************************
+      /
+       CALCULE-SERIAL.
+           COMPUTE WS-SERIAL =
+                   (WS-DATE-AA * 360) + (WS-DATE-MM * 30) + WS-DATE-JJ.
+      /
+      ****************************************************************
+      ******* AVANCE SCHD-NEXT-DUE SELON LA FREQUENCE DU JOB
+      ****************************************************************
+      /
+       AVANCE-ECHEANCE.
+           MOVE WS-TODAY-AA TO WS-DATE-AA.
+           MOVE WS-TODAY-MM TO WS-DATE-MM.
+           MOVE WS-TODAY-JJ TO WS-DATE-JJ.
+      *
+           EVALUATE SCHD-FREQ OF SCHD-ENR-DDS
+               WHEN "J"
+                    MOVE 1 TO WS-JOURS-A-AJOUTER
+                    PERFORM AJOUTE-JOURS
+               WHEN "H"
+                    MOVE 7 TO WS-JOURS-A-AJOUTER
+                    PERFORM AJOUTE-JOURS
+               WHEN "M"
+                    ADD 1 TO WS-DATE-MM
+                    IF WS-DATE-MM > 12
+                       MOVE 1 TO WS-DATE-MM
+                       ADD 1 TO WS-DATE-AA
+                    END-IF
+                    PERFORM CLAMP-JOUR
+               WHEN "A"
+                    ADD 1 TO WS-DATE-AA
+                    PERFORM CLAMP-JOUR
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+      *
+           MOVE WS-DATE-DECOMP TO SCHD-NEXT-DUE OF SCHD-ENR-DDS.
+      /
+      ****************************************************************
+      ******* AJOUTE WS-JOURS-A-AJOUTER JOURS A WS-DATE-DECOMP
+      ****************************************************************
+      /
+       AJOUTE-JOURS.
+           PERFORM AJOUTE-UN-JOUR WS-JOURS-A-AJOUTER TIMES.
+      /
+       AJOUTE-UN-JOUR.
+           MOVE WS-DATE-MM TO WS-IDX.
+           MOVE WS-MOIS-JRS(WS-IDX) TO WS-MAX-JJ.
+      *
+           IF WS-DATE-MM = 2
+              DIVIDE WS-DATE-AA BY 4 GIVING WS-QUOT REMAINDER WS-REM
+              IF WS-REM = ZERO
+                 MOVE 29 TO WS-MAX-JJ
+              END-IF
+           END-IF.
+      *
+           ADD 1 TO WS-DATE-JJ.
+           IF WS-DATE-JJ > WS-MAX-JJ
+              MOVE 1 TO WS-DATE-JJ
+              ADD 1 TO WS-DATE-MM
+              IF WS-DATE-MM > 12
+                 MOVE 1 TO WS-DATE-MM
+                 ADD 1 TO WS-DATE-AA
+              END-IF
+           END-IF.
+      /
+      ****************************************************************
+      ******* RAMENE WS-DATE-JJ AU DERNIER JOUR DU MOIS SI BESOIN
+      ****************************************************************
+      /
+       CLAMP-JOUR.
+           MOVE WS-DATE-MM TO WS-IDX.
+           MOVE WS-MOIS-JRS(WS-IDX) TO WS-MAX-JJ.
+      *
+           IF WS-DATE-MM = 2
+              DIVIDE WS-DATE-AA BY 4 GIVING WS-QUOT REMAINDER WS-REM
+              IF WS-REM = ZERO
+                 MOVE 29 TO WS-MAX-JJ
+              END-IF
+           END-IF.
+      *
+           IF WS-DATE-JJ > WS-MAX-JJ
+              MOVE WS-MAX-JJ TO WS-DATE-JJ
+           END-IF.
+      /
+      ****************************************************************
+      ******* ECRITURE D'UNE LIGNE SUR LE RAPPORT DES JOBS DUS
+      ****************************************************************
+      /
+       EDITION-BPFSCHD.
+           MOVE SCHD-JOB OF SCHD-ENR-DDS      TO BPFSCHD-JOB.
+           MOVE SCHD-FREQ OF SCHD-ENR-DDS     TO BPFSCHD-FREQ.
+           MOVE SCHD-LAST-RUN OF SCHD-ENR-DDS TO BPFSCHD-LAST.
+           MOVE SCHD-NEXT-DUE OF SCHD-ENR-DDS TO BPFSCHD-NEXT.
+           MOVE "DUE"                         TO BPFSCHD-MSG.
+           WRITE BPFSCHD-ENR.
+      /
