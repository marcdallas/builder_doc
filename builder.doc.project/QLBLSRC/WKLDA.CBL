@@ -23,6 +23,7 @@
              10      LDA-ART            PIC X.
       *********  MODE : V=VISUEL                 4,1
              10      LDA-MODE           PIC X.
+                 88  LDA-VISUEL       VALUE "V".
       *********  MODE : M=CONTROLE MODULO        5,1
              10      LDA-MODULO         PIC X.
       *********  TYPE TRAITEMENT : (J)our (H)ebdo (M)ens (A)n (E)xcep
